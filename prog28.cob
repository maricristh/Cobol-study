@@ -1,26 +1,36 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGRAMA28.
-   *>  USANDO O RECORD
+      *>  USANDO O RECORD
 
-      ENVIRONMENT DIVISION.
-      DATA DIVISION.
-      WORKING-STORAGE SECTION.
-   *> COMO CONVENCAO USA SE DE 5 EM 5 OU 10 EM 10
-      01 FUNCIONARIO.
-           05  CODIGO   PIC 9(2).
-           05  NOME     PIC X(10).
-           05  ENDERECO PIC X(30).
-           05  SALARIO PIC 9(4)V9(2).
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *> COMO CONVENCAO USA SE DE 5 EM 5 OU 10 EM 10
+       01 FUNCIONARIO.
+            05  CODIGO   PIC 9(2).
+            05  NOME     PIC X(10).
+            05  ENDERECO PIC X(30).
+            05  SALARIO PIC 9(4)V9(2).
 
-      PROCEDURE DIVISION.
-       PROGRAM-BEGIN.
+      *> SALARIO EDITADO C/ PONTO E SIMBOLO DE MOEDA PARA IMPRESSAO
+       01 SALARIO-IMPRESSAO.
+            05  FILLER          PIC X(02) VALUE "R$".
+            05  SALARIO-EDITADO PIC ZZZ9.99.
 
-           MOVE 33 TO CODIGO.
-           MOVE " JOSE" TO NOME.
-           MOVE "Rua das Carmelias n 89" TO ENDERECO.
-           MOVE 2690.00 TO SALARIO.
+       PROCEDURE DIVISION.
+        PROGRAM-BEGIN.
 
-       DISPLAY FUNCIONARIO.
+            MOVE 33 TO CODIGO.
+            MOVE " JOSE" TO NOME.
+            MOVE "Rua das Carmelias n 89" TO ENDERECO.
+            MOVE 2690.00 TO SALARIO.
 
-       PROGRAM-DONE.
-       STOP RUN.
\ No newline at end of file
+            MOVE SALARIO TO SALARIO-EDITADO.
+
+            DISPLAY "CODIGO..: " CODIGO.
+            DISPLAY "NOME....: " NOME.
+            DISPLAY "ENDERECO: " ENDERECO.
+            DISPLAY "SALARIO.: " SALARIO-IMPRESSAO.
+
+        PROGRAM-DONE.
+            STOP RUN.
