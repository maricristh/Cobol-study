@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.PROG40.
+      *> PROGRAMA DE CARGA INICIAL DO ARQUIVO DE FUNCIONARIOS
+      *> LE UM ARQUIVO SEQUENCIAL E GRAVA CADA REGISTRO NO INDEXADO
+      *> DUPLICIDADES DE CODIGO SAO DESVIADAS PARA UM ARQUIVO DE REJEITO
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> SELFUNCIONARIO TAB
+           COPY "SELFUNCIONARIO.COB".
+           SELECT ARQUIVO-CARGA ASSIGN TO "CARGAFUNCIONARIO"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQUIVO-REJEITO ASSIGN TO "REJEITOCARGA"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> SELCHECKPONTO TAB
+           COPY "SELCHECKPONTO.COB".
+
+           DATA DIVISION.
+           FILE SECTION.
+      *> FDFUNCIONARIO TAB
+           COPY "FDFUNCIONARIO.COB".
+      *> FDCHECKPONTO TAB
+           COPY "FDCHECKPONTO.COB".
+
+       FD  ARQUIVO-CARGA
+           LABEL RECORD STANDARD.
+       01  CARGA-REGISTRO.
+           05  CARGA-CODIGO       PIC 9(03).
+           05  CARGA-NOME         PIC X(30).
+           05  CARGA-ENDERECO     PIC X(40).
+           05  CARGA-TELEFONE     PIC X(15).
+           05  CARGA-EMAIL        PIC X(40).
+           05  CARGA-HOBBY        PIC X(20).
+           05  CARGA-SALARIO      PIC 9(04)V9(02).
+           05  CARGA-DT-ADMISSAO  PIC 9(08).
+           05  CARGA-DEPARTAMENTO PIC X(15).
+           05  CARGA-DT-NASCIMENTO PIC 9(08).
+           05  CARGA-STATUS       PIC X(01).
+
+       FD  ARQUIVO-REJEITO
+           LABEL RECORD STANDARD.
+       01  REJEITO-REGISTRO.
+           05  REJEITO-CODIGO     PIC 9(03).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  REJEITO-NOME       PIC X(30).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  REJEITO-MOTIVO     PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  FIM-DA-CARGA      PIC X(01) VALUE "N".
+           88  ACABOU-CARGA          VALUE "S".
+       01  WS-TOTAL-CARREGADOS PIC 9(05) VALUE ZEROS.
+       01  WS-TOTAL-REJEITADOS PIC 9(05) VALUE ZEROS.
+      *> WSCHECKPONTO TAB
+           COPY "WSCHECKPONTO.COB".
+       01  WS-REGISTROS-NO-PASSO PIC 9(02) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           MOVE "PROG40" TO WS-CKPT-PROGRAMA.
+           OPEN INPUT ARQUIVO-CARGA.
+           OPEN I-O ARQUIVO-FUNCIONARIO.
+           OPEN I-O ARQUIVO-CHECKPOINT.
+           PERFORM CKPT-LER-PONTO-DE-PARTIDA.
+      *> NUMA RETOMADA DE CARGA (PONTO DE CONTROLE NAO ZERADO), OS
+      *> REJEITOS DA EXECUCAO ANTERIOR SAO PRESERVADOS; SO UMA CARGA
+      *> NOVA COMECA O ARQUIVO DE REJEITO DO ZERO
+           IF WS-CKPT-ULTIMO-REG = ZERO
+               OPEN OUTPUT ARQUIVO-REJEITO
+           ELSE
+               OPEN EXTEND ARQUIVO-REJEITO
+           END-IF.
+           PERFORM PULAR-REGISTROS-JA-CARREGADOS
+               WS-CKPT-ULTIMO-REG TIMES.
+           PERFORM LER-PROXIMO-REGISTRO-CARGA.
+           PERFORM PROCESSAR-REGISTRO-CARGA
+               UNTIL ACABOU-CARGA OR CKPT-DEVE-PARAR.
+           IF CKPT-DEVE-PARAR
+               DISPLAY "CARGA INTERROMPIDA PELO OPERADOR, PONTO GRAVADO"
+           ELSE
+               PERFORM CKPT-LIMPAR-PONTO
+           END-IF.
+           CLOSE ARQUIVO-CARGA.
+           CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE ARQUIVO-REJEITO.
+           CLOSE ARQUIVO-CHECKPOINT.
+           DISPLAY "TOTAL DE REGISTROS CARREGADOS: "
+               WS-TOTAL-CARREGADOS.
+           DISPLAY "TOTAL DE REGISTROS REJEITADOS: "
+               WS-TOTAL-REJEITADOS.
+       PROGRAM-DONE.
+        GOBACK.
+
+       PULAR-REGISTROS-JA-CARREGADOS.
+           PERFORM LER-PROXIMO-REGISTRO-CARGA.
+
+       LER-PROXIMO-REGISTRO-CARGA.
+           READ ARQUIVO-CARGA
+               AT END
+                   MOVE "S" TO FIM-DA-CARGA
+           END-READ.
+
+       PROCESSAR-REGISTRO-CARGA.
+           MOVE CARGA-CODIGO       TO FUNCIONARIO-CODIGO.
+           MOVE CARGA-NOME         TO FUNCIONARIO-NOME.
+           MOVE CARGA-ENDERECO     TO FUNCIONARIO-ENDERECO.
+           MOVE CARGA-TELEFONE     TO FUNCIONARIO-TELEFONE.
+           MOVE CARGA-EMAIL        TO FUNCIONARIO-EMAIL.
+           MOVE CARGA-HOBBY        TO FUNCIONARIO-HOBBY.
+           MOVE CARGA-SALARIO      TO FUNCIONARIO-SALARIO.
+           MOVE CARGA-DT-ADMISSAO  TO FUNCIONARIO-DT-ADMISSAO.
+           MOVE CARGA-DEPARTAMENTO TO FUNCIONARIO-DEPARTAMENTO.
+           MOVE CARGA-DT-NASCIMENTO TO FUNCIONARIO-DT-NASCIMENTO.
+           IF CARGA-STATUS = SPACE
+               MOVE "A" TO FUNCIONARIO-STATUS
+           ELSE
+               MOVE CARGA-STATUS TO FUNCIONARIO-STATUS
+           END-IF.
+           WRITE FUNCIONARIO-REGISTRO
+               INVALID KEY
+                   PERFORM GRAVAR-REGISTRO-REJEITO
+               NOT INVALID KEY
+                   ADD 1 TO WS-TOTAL-CARREGADOS
+           END-WRITE.
+           ADD 1 TO WS-CKPT-ULTIMO-REG.
+           ADD 1 TO WS-REGISTROS-NO-PASSO.
+           IF WS-REGISTROS-NO-PASSO >= 10
+               MOVE ZERO TO WS-REGISTROS-NO-PASSO
+               PERFORM CKPT-CONFIRMAR-CONTINUACAO
+           END-IF.
+           IF NOT CKPT-DEVE-PARAR
+               PERFORM LER-PROXIMO-REGISTRO-CARGA
+           END-IF.
+
+       GRAVAR-REGISTRO-REJEITO.
+           MOVE CARGA-CODIGO TO REJEITO-CODIGO.
+           MOVE CARGA-NOME   TO REJEITO-NOME.
+           MOVE "CODIGO JA EXISTENTE NO ARQUIVO" TO REJEITO-MOTIVO.
+           WRITE REJEITO-REGISTRO.
+           ADD 1 TO WS-TOTAL-REJEITADOS.
+
+      *> PDCHECKPONTO TAB
+           COPY "PDCHECKPONTO.COB".
