@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.PROG46.
+      *> PROGRAMA DE RESUMO DE FOLHA POR DEPARTAMENTO
+      *> ORDENA O ARQUIVO DE FUNCIONARIOS POR DEPARTAMENTO E ACUMULA
+      *> QUANTIDADE E SALARIO MEDIO DE CADA UM, MAIS O TOTAL GERAL
+      *> FUNCIONARIOS INATIVOS NAO ENTRAM NO RESUMO
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> SELFUNCIONARIO TAB
+           COPY "SELFUNCIONARIO.COB".
+           SELECT WORK-ORDENACAO ASSIGN TO "WORKDEPARTAMENTO".
+
+           DATA DIVISION.
+           FILE SECTION.
+      *> FDFUNCIONARIO TAB
+           COPY "FDFUNCIONARIO.COB".
+
+       SD  WORK-ORDENACAO.
+       01  WORK-REGISTRO.
+           05  WORK-DEPARTAMENTO PIC X(15).
+           05  WORK-CODIGO       PIC 9(03).
+           05  WORK-SALARIO      PIC 9(04)V9(02).
+
+       WORKING-STORAGE SECTION.
+       01  FIM-DO-ARQUIVO    PIC X(01) VALUE "N".
+           88  ACABOU-ARQUIVO        VALUE "S".
+       01  FIM-ORDENACAO     PIC X(01) VALUE "N".
+           88  ACABOU-ORDENACAO      VALUE "S".
+       01  WS-DEPARTAMENTO-ANTERIOR PIC X(15) VALUE SPACES.
+       01  WS-QTD-DEPARTAMENTO PIC 9(05) VALUE ZERO.
+       01  WS-SALARIOS-DEPARTAMENTO PIC 9(07)V9(02) VALUE ZEROS.
+       01  WS-MEDIA-DEPARTAMENTO    PIC 9(07)V9(02) VALUE ZEROS.
+       01  WS-TOTAL-DEPARTAMENTOS PIC 9(03) VALUE ZEROS.
+       01  WS-QTD-GERAL      PIC 9(05) VALUE ZERO.
+       01  WS-SALARIOS-GERAL PIC 9(08)V9(02) VALUE ZEROS.
+       01  WS-MEDIA-GERAL    PIC 9(08)V9(02) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           DISPLAY "===== RESUMO DE FOLHA POR DEPARTAMENTO =====".
+           SORT WORK-ORDENACAO ON ASCENDING KEY WORK-DEPARTAMENTO
+               INPUT PROCEDURE IS CARREGAR-PARA-ORDENACAO
+               OUTPUT PROCEDURE IS PROCESSAR-ORDENADO.
+           DISPLAY " ".
+           DISPLAY "===== TOTAL GERAL =====".
+           DISPLAY "DEPARTAMENTOS...: " WS-TOTAL-DEPARTAMENTOS.
+           DISPLAY "FUNCIONARIOS....: " WS-QTD-GERAL.
+           IF WS-QTD-GERAL > ZERO
+               COMPUTE WS-MEDIA-GERAL =
+                   WS-SALARIOS-GERAL / WS-QTD-GERAL
+           END-IF.
+           DISPLAY "SOMA SALARIOS...: " WS-SALARIOS-GERAL.
+           DISPLAY "MEDIA SALARIAL..: " WS-MEDIA-GERAL.
+       PROGRAM-DONE.
+        GOBACK.
+
+       CARREGAR-PARA-ORDENACAO.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           PERFORM LER-PROXIMO-REGISTRO.
+           PERFORM LIBERAR-REGISTRO-ORDENACAO UNTIL ACABOU-ARQUIVO.
+           CLOSE ARQUIVO-FUNCIONARIO.
+
+       LER-PROXIMO-REGISTRO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD
+               AT END
+                   MOVE "S" TO FIM-DO-ARQUIVO
+           END-READ.
+
+       LIBERAR-REGISTRO-ORDENACAO.
+           IF FUNCIONARIO-ATIVO
+               MOVE FUNCIONARIO-DEPARTAMENTO TO WORK-DEPARTAMENTO
+               MOVE FUNCIONARIO-CODIGO       TO WORK-CODIGO
+               MOVE FUNCIONARIO-SALARIO      TO WORK-SALARIO
+               RELEASE WORK-REGISTRO
+           END-IF.
+           PERFORM LER-PROXIMO-REGISTRO.
+
+       PROCESSAR-ORDENADO.
+           MOVE "N" TO FIM-ORDENACAO.
+           MOVE SPACES TO WS-DEPARTAMENTO-ANTERIOR.
+           MOVE ZERO TO WS-QTD-DEPARTAMENTO.
+           MOVE ZEROS TO WS-SALARIOS-DEPARTAMENTO.
+           PERFORM RETORNAR-PROXIMO-ORDENADO.
+           PERFORM TRATAR-REGISTRO-ORDENADO UNTIL ACABOU-ORDENACAO.
+           PERFORM FECHAR-GRUPO-DEPARTAMENTO.
+
+       RETORNAR-PROXIMO-ORDENADO.
+           RETURN WORK-ORDENACAO
+               AT END
+                   MOVE "S" TO FIM-ORDENACAO
+           END-RETURN.
+
+       TRATAR-REGISTRO-ORDENADO.
+           IF WORK-DEPARTAMENTO NOT = WS-DEPARTAMENTO-ANTERIOR
+               PERFORM FECHAR-GRUPO-DEPARTAMENTO
+               MOVE WORK-DEPARTAMENTO TO WS-DEPARTAMENTO-ANTERIOR
+               MOVE ZERO TO WS-QTD-DEPARTAMENTO
+               MOVE ZEROS TO WS-SALARIOS-DEPARTAMENTO
+           END-IF.
+           ADD 1 TO WS-QTD-DEPARTAMENTO.
+           ADD WORK-SALARIO TO WS-SALARIOS-DEPARTAMENTO.
+           PERFORM RETORNAR-PROXIMO-ORDENADO.
+
+       FECHAR-GRUPO-DEPARTAMENTO.
+           IF WS-QTD-DEPARTAMENTO > ZERO
+               ADD 1 TO WS-TOTAL-DEPARTAMENTOS
+               ADD WS-QTD-DEPARTAMENTO TO WS-QTD-GERAL
+               ADD WS-SALARIOS-DEPARTAMENTO TO WS-SALARIOS-GERAL
+               COMPUTE WS-MEDIA-DEPARTAMENTO =
+                   WS-SALARIOS-DEPARTAMENTO / WS-QTD-DEPARTAMENTO
+               DISPLAY " "
+               DISPLAY "DEPARTAMENTO: " WS-DEPARTAMENTO-ANTERIOR
+               DISPLAY "   FUNCIONARIOS.: " WS-QTD-DEPARTAMENTO
+               DISPLAY "   SOMA SALARIOS: " WS-SALARIOS-DEPARTAMENTO
+               DISPLAY "   MEDIA SALARIAL: " WS-MEDIA-DEPARTAMENTO
+           END-IF.
