@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.PROG48.
+      *> PROGRAMA DE CONSULTA RAPIDA DE FUNCIONARIO POR CODIGO
+      *> TELA DE CONSULTA NO MESMO LAYOUT DE DISPLAY DO PROGRAMA28,
+      *> AGORA LENDO DO ARQUIVO INDEXADO REAL EM VEZ DE DADOS FIXOS
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> SELFUNCIONARIO TAB
+           COPY "SELFUNCIONARIO.COB".
+
+           DATA DIVISION.
+           FILE SECTION.
+      *> FDFUNCIONARIO TAB
+           COPY "FDFUNCIONARIO.COB".
+
+       WORKING-STORAGE SECTION.
+       01  CONTINUAR-FLAG    PIC X(01) VALUE "S".
+           88  FIM-PROGRAMA          VALUE "N".
+
+      *> SALARIO EDITADO C/ PONTO E SIMBOLO DE MOEDA PARA IMPRESSAO
+       01  SALARIO-IMPRESSAO.
+           05  FILLER          PIC X(02) VALUE "R$".
+           05  SALARIO-EDITADO PIC ZZZ9.99.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           PERFORM CONSULTAR-FUNCIONARIO UNTIL FIM-PROGRAMA.
+           CLOSE ARQUIVO-FUNCIONARIO.
+       PROGRAM-DONE.
+        GOBACK.
+
+       CONSULTAR-FUNCIONARIO.
+           DISPLAY "INFORME O CODIGO DO FUNCIONARIO (0 P/ SAIR): ".
+           ACCEPT FUNCIONARIO-CODIGO.
+           IF FUNCIONARIO-CODIGO = ZERO
+               MOVE "N" TO CONTINUAR-FLAG
+           ELSE
+               READ ARQUIVO-FUNCIONARIO
+                   INVALID KEY
+                       DISPLAY "FUNCIONARIO NAO ENCONTRADO"
+                   NOT INVALID KEY
+                       PERFORM EXIBIR-FUNCIONARIO
+               END-READ
+           END-IF.
+
+       EXIBIR-FUNCIONARIO.
+           MOVE FUNCIONARIO-SALARIO TO SALARIO-EDITADO.
+           DISPLAY " ".
+           DISPLAY "CODIGO..: " FUNCIONARIO-CODIGO.
+           DISPLAY "NOME....: " FUNCIONARIO-NOME.
+           DISPLAY "ENDERECO: " FUNCIONARIO-ENDERECO.
+           DISPLAY "SALARIO.: " SALARIO-IMPRESSAO.
+           DISPLAY "TELEFONE: " FUNCIONARIO-TELEFONE.
+           DISPLAY "EMAIL...: " FUNCIONARIO-EMAIL.
+           DISPLAY "HOBBY...: " FUNCIONARIO-HOBBY.
+           DISPLAY "DEPTO...: " FUNCIONARIO-DEPARTAMENTO.
+           IF FUNCIONARIO-ATIVO
+               DISPLAY "STATUS..: ATIVO"
+           ELSE
+               DISPLAY "STATUS..: INATIVO"
+           END-IF.
