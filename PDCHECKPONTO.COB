@@ -0,0 +1,47 @@
+      *> PDCHECKPONTO TAB - PROCEDURE DIVISION PARAGRAPHS FOR THE
+      *> CHECKPOINT/RESTART FACILITY. COPIED INTO THE PROCEDURE DIVISION
+      *> OF ANY BATCH PROGRAM THAT ALSO COPIES SELCHECKPONTO.COB,
+      *> FDCHECKPONTO.COB AND WSCHECKPONTO.COB. THE CALLING PROGRAM IS
+      *> RESPONSIBLE FOR OPENING/CLOSING ARQUIVO-CHECKPOINT, SETTING
+      *> WS-CKPT-PROGRAMA TO ITS OWN PROGRAM-ID AND FOR TESTING
+      *> CKPT-DEVE-PARAR AFTER EACH CKPT-CONFIRMAR-CONTINUACAO.
+       CKPT-LER-PONTO-DE-PARTIDA.
+           MOVE WS-CKPT-PROGRAMA TO CKPT-PROGRAMA.
+           READ ARQUIVO-CHECKPOINT
+               INVALID KEY
+                   MOVE ZERO TO WS-CKPT-ULTIMO-REG
+               NOT INVALID KEY
+                   MOVE CKPT-ULTIMO-REG TO WS-CKPT-ULTIMO-REG
+           END-READ.
+           IF WS-CKPT-ULTIMO-REG > ZERO
+               DISPLAY "RETOMANDO A PARTIR DO REGISTRO "
+                   WS-CKPT-ULTIMO-REG
+           END-IF.
+
+       CKPT-CONFIRMAR-CONTINUACAO.
+           DISPLAY "DESEJA CONTINUAR EXECUCAO? (S/N): ".
+           ACCEPT WS-CKPT-RESPOSTA.
+           IF WS-CKPT-RESPOSTA = "N" OR WS-CKPT-RESPOSTA = "n"
+               MOVE "S" TO WS-CKPT-PARAR
+               PERFORM CKPT-GRAVAR-PONTO
+           END-IF.
+
+       CKPT-GRAVAR-PONTO.
+           MOVE WS-CKPT-PROGRAMA   TO CKPT-PROGRAMA.
+           MOVE WS-CKPT-ULTIMO-REG TO CKPT-ULTIMO-REG.
+           ACCEPT CKPT-DATA FROM DATE YYYYMMDD.
+           ACCEPT CKPT-HORA FROM TIME.
+           REWRITE CKPT-REGISTRO
+               INVALID KEY
+                   WRITE CKPT-REGISTRO
+                       INVALID KEY
+                           DISPLAY "ERRO AO GRAVAR O PONTO DE CONTROLE"
+                   END-WRITE
+           END-REWRITE.
+
+       CKPT-LIMPAR-PONTO.
+           MOVE WS-CKPT-PROGRAMA TO CKPT-PROGRAMA.
+           DELETE ARQUIVO-CHECKPOINT
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
