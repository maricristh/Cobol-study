@@ -0,0 +1,77 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.PROG45.
+      *> PROGRAMA DE RELATORIO DE ELEGIBILIDADE PARA APOSENTADORIA
+      *> COMBINA A IDADE ATUAL (A PARTIR DA DATA DE NASCIMENTO) COM O
+      *> TEMPO DE SERVICO (A PARTIR DA DATA DE ADMISSAO) E LISTA QUEM
+      *> JA CRUZOU O LIMITE DE IDADE OU DE TEMPO DE SERVICO
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> SELFUNCIONARIO TAB
+           COPY "SELFUNCIONARIO.COB".
+
+           DATA DIVISION.
+           FILE SECTION.
+      *> FDFUNCIONARIO TAB
+           COPY "FDFUNCIONARIO.COB".
+
+       WORKING-STORAGE SECTION.
+       01  FIM-DO-ARQUIVO    PIC X(01) VALUE "N".
+           88  ACABOU-ARQUIVO        VALUE "S".
+       01  WS-IDADE-APOSENTADORIA PIC 9(02) VALUE 65.
+       01  WS-ANOS-SERVICO-MINIMO PIC 9(02) VALUE 30.
+       01  WS-ANOS-SERVICO   PIC 9(03) VALUE ZERO.
+       01  WS-ELEGIVEL       PIC X(01) VALUE "N".
+           88  FUNCIONARIO-ELEGIVEL VALUE "S".
+       01  WS-TOTAL-ELEGIVEIS PIC 9(05) VALUE ZEROS.
+      *> WSIDADEMINIMA TAB (FORNECE WS-DATA-HOJE / WS-IDADE-CALCULADA)
+           COPY "WSIDADEMINIMA.COB".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           DISPLAY "===== ELEGIBILIDADE PARA APOSENTADORIA =====".
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           PERFORM LER-PROXIMO-REGISTRO.
+           PERFORM AVALIAR-REGISTRO UNTIL ACABOU-ARQUIVO.
+           CLOSE ARQUIVO-FUNCIONARIO.
+           DISPLAY " ".
+           DISPLAY "TOTAL DE ELEGIVEIS: " WS-TOTAL-ELEGIVEIS.
+       PROGRAM-DONE.
+        GOBACK.
+
+       LER-PROXIMO-REGISTRO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD
+               AT END
+                   MOVE "S" TO FIM-DO-ARQUIVO
+           END-READ.
+
+       AVALIAR-REGISTRO.
+           IF FUNCIONARIO-ATIVO
+               PERFORM CALCULAR-IDADE-ATUAL
+               PERFORM CALCULAR-ANOS-SERVICO
+               MOVE "N" TO WS-ELEGIVEL
+               IF WS-IDADE-CALCULADA >= WS-IDADE-APOSENTADORIA
+                   OR WS-ANOS-SERVICO >= WS-ANOS-SERVICO-MINIMO
+                   MOVE "S" TO WS-ELEGIVEL
+               END-IF
+               IF FUNCIONARIO-ELEGIVEL
+                   ADD 1 TO WS-TOTAL-ELEGIVEIS
+                   DISPLAY "CODIGO: " FUNCIONARIO-CODIGO
+                       "  NOME: " FUNCIONARIO-NOME
+                   DISPLAY "   IDADE: " WS-IDADE-CALCULADA
+                       "  ANOS DE SERVICO: " WS-ANOS-SERVICO
+               END-IF
+           END-IF.
+           PERFORM LER-PROXIMO-REGISTRO.
+
+       CALCULAR-ANOS-SERVICO.
+           COMPUTE WS-ANOS-SERVICO =
+               WS-ANO-HOJE - FUNCIONARIO-DT-ADM-ANO.
+           IF WS-MES-HOJE < FUNCIONARIO-DT-ADM-MES
+               OR (WS-MES-HOJE = FUNCIONARIO-DT-ADM-MES AND
+                   WS-DIA-HOJE < FUNCIONARIO-DT-ADM-DIA)
+               SUBTRACT 1 FROM WS-ANOS-SERVICO
+           END-IF.
+
+      *> PDIDADEMINIMA TAB (FORNECE CALCULAR-IDADE-ATUAL)
+           COPY "PDIDADEMINIMA.COB".
