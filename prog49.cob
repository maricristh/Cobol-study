@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.PROG49.
+      *> PROGRAMA DE IMPRESSAO DE CRACHAS/ETIQUETAS DE FUNCIONARIOS
+      *> USA O MESMO RECURSO DE FILLER SEPARADOR DO PROGRAMA29 PARA
+      *> FORMATAR UM CRACHA POR FUNCIONARIO ATIVO EM VEZ DE UM UNICO
+      *> REGISTRO FIXO
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> SELFUNCIONARIO TAB
+           COPY "SELFUNCIONARIO.COB".
+
+           DATA DIVISION.
+           FILE SECTION.
+      *> FDFUNCIONARIO TAB
+           COPY "FDFUNCIONARIO.COB".
+
+       WORKING-STORAGE SECTION.
+       01  FIM-DO-ARQUIVO    PIC X(01) VALUE "N".
+           88  ACABOU-ARQUIVO        VALUE "S".
+       01  WS-TOTAL-CRACHAS  PIC 9(05) VALUE ZEROS.
+
+      *> ETIQUETA DO CRACHA: FILLERS SEPARADORES ENTRE CODIGO/NOME/
+      *> DEPARTAMENTO, NOS MOLDES DO FUNCIONARIO-CABECALHO DO PROG29
+       01  WS-CRACHA.
+           05  WS-CRACHA-CODIGO       PIC 9(03).
+           05  FILLER                 PIC X(03) VALUE "---".
+           05  WS-CRACHA-NOME         PIC X(30).
+           05  FILLER                 PIC X(04) VALUE "====".
+           05  WS-CRACHA-DEPARTAMENTO PIC X(15).
+
+      *> MOSTRA A ETIQUETA COMPLETA PRESERVANDO OS FILLER SEPARADORES,
+      *> SEM O SALARIO CRU NO FINAL
+       01  WS-CRACHA-CORPO REDEFINES WS-CRACHA PIC X(55).
+
+      *> SALARIO EDITADO C/ PONTO E SIMBOLO DE MOEDA PARA IMPRESSAO
+       01  WS-SALARIO-IMPRESSAO.
+           05  FILLER          PIC X(02) VALUE "R$".
+           05  WS-SALARIO-EDITADO PIC ZZZ9.99.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           DISPLAY "===== IMPRESSAO DE CRACHAS =====".
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           PERFORM LER-PROXIMO-REGISTRO.
+           PERFORM IMPRIMIR-CRACHA UNTIL ACABOU-ARQUIVO.
+           CLOSE ARQUIVO-FUNCIONARIO.
+           DISPLAY " ".
+           DISPLAY "TOTAL DE CRACHAS IMPRESSOS: " WS-TOTAL-CRACHAS.
+       PROGRAM-DONE.
+        GOBACK.
+
+       LER-PROXIMO-REGISTRO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD
+               AT END
+                   MOVE "S" TO FIM-DO-ARQUIVO
+           END-READ.
+
+       IMPRIMIR-CRACHA.
+           IF FUNCIONARIO-ATIVO
+               MOVE FUNCIONARIO-CODIGO       TO WS-CRACHA-CODIGO
+               MOVE FUNCIONARIO-NOME         TO WS-CRACHA-NOME
+               MOVE FUNCIONARIO-DEPARTAMENTO TO WS-CRACHA-DEPARTAMENTO
+               MOVE FUNCIONARIO-SALARIO      TO WS-SALARIO-EDITADO
+               DISPLAY " "
+               DISPLAY WS-CRACHA-CORPO
+               DISPLAY "SALARIO: " WS-SALARIO-IMPRESSAO
+               ADD 1 TO WS-TOTAL-CRACHAS
+           END-IF.
+           PERFORM LER-PROXIMO-REGISTRO.
