@@ -0,0 +1,10 @@
+      *> SELFUNCIONARIO TAB - SELECT CLAUSE FOR THE EMPLOYEE MASTER
+      *> COPIED INTO ANY PROGRAM THAT OPENS ARQUIVO-FUNCIONARIO.
+           SELECT ARQUIVO-FUNCIONARIO ASSIGN TO "FUNCIONARIO"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FUNCIONARIO-CODIGO
+               ALTERNATE RECORD KEY IS FUNCIONARIO-NOME
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS FUNCIONARIO-EMAIL
+                   WITH DUPLICATES.
