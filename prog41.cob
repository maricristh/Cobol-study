@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.PROG41.
+      *> PROGRAMA DE CALCULO DE FOLHA DE PAGAMENTO
+      *> APLICA A TABELA DE DESCONTOS SOBRE O SALARIO DE CADA
+      *> FUNCIONARIO E IMPRIME BRUTO/DESCONTO/LIQUIDO E O TOTAL GERAL
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> SELFUNCIONARIO TAB
+           COPY "SELFUNCIONARIO.COB".
+      *> SELCHECKPONTO TAB
+           COPY "SELCHECKPONTO.COB".
+           DATA DIVISION.
+           FILE SECTION.
+      *> FDFUNCIONARIO TAB
+           COPY "FDFUNCIONARIO.COB".
+      *> FDCHECKPONTO TAB
+           COPY "FDCHECKPONTO.COB".
+
+       WORKING-STORAGE SECTION.
+       01  FIM-DO-ARQUIVO    PIC X(01) VALUE "N".
+           88  ACABOU-ARQUIVO        VALUE "S".
+      *> WSCHECKPONTO TAB
+           COPY "WSCHECKPONTO.COB".
+       01  WS-REGISTROS-NO-PASSO PIC 9(02) VALUE ZERO.
+
+       01  WS-PERC-DESCONTO  PIC 9V9(02).
+       01  WS-VL-BRUTO       PIC 9(04)V9(02).
+       01  WS-VL-DESCONTO    PIC 9(04)V9(02).
+       01  WS-VL-LIQUIDO     PIC 9(04)V9(02).
+
+       01  WS-TOTAL-BRUTO    PIC 9(07)V9(02) VALUE ZEROS.
+       01  WS-TOTAL-DESCONTO PIC 9(07)V9(02) VALUE ZEROS.
+       01  WS-TOTAL-LIQUIDO  PIC 9(07)V9(02) VALUE ZEROS.
+
+      *> VALORES EDITADOS C/ PONTO E SIMBOLO DE MOEDA PARA IMPRESSAO
+       01  WS-VL-BRUTO-IMP.
+           05  FILLER            PIC X(02) VALUE "R$".
+           05  WS-VL-BRUTO-EDIT  PIC ZZZ9.99.
+       01  WS-VL-DESCONTO-IMP.
+           05  FILLER              PIC X(02) VALUE "R$".
+           05  WS-VL-DESCONTO-EDIT PIC ZZZ9.99.
+       01  WS-VL-LIQUIDO-IMP.
+           05  FILLER             PIC X(02) VALUE "R$".
+           05  WS-VL-LIQUIDO-EDIT PIC ZZZ9.99.
+       01  WS-TOTAL-BRUTO-IMP.
+           05  FILLER               PIC X(02) VALUE "R$".
+           05  WS-TOTAL-BRUTO-EDIT  PIC ZZZZZZ9.99.
+       01  WS-TOTAL-DESCONTO-IMP.
+           05  FILLER                 PIC X(02) VALUE "R$".
+           05  WS-TOTAL-DESCONTO-EDIT PIC ZZZZZZ9.99.
+       01  WS-TOTAL-LIQUIDO-IMP.
+           05  FILLER                PIC X(02) VALUE "R$".
+           05  WS-TOTAL-LIQUIDO-EDIT PIC ZZZZZZ9.99.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           MOVE "PROG41" TO WS-CKPT-PROGRAMA.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           OPEN I-O ARQUIVO-CHECKPOINT.
+           PERFORM CKPT-LER-PONTO-DE-PARTIDA.
+           DISPLAY "===== FOLHA DE PAGAMENTO =====".
+           PERFORM LER-PROXIMO-REGISTRO.
+           PERFORM PULAR-REGISTROS-JA-PROCESSADOS
+               WS-CKPT-ULTIMO-REG TIMES.
+           PERFORM CALCULAR-FOLHA-FUNCIONARIO
+               UNTIL ACABOU-ARQUIVO OR CKPT-DEVE-PARAR.
+           CLOSE ARQUIVO-FUNCIONARIO.
+           IF CKPT-DEVE-PARAR
+               DISPLAY "FOLHA INTERROMPIDA PELO OPERADOR, PONTO GRAVADO"
+           ELSE
+               PERFORM CKPT-LIMPAR-PONTO
+               MOVE WS-TOTAL-BRUTO    TO WS-TOTAL-BRUTO-EDIT
+               MOVE WS-TOTAL-DESCONTO TO WS-TOTAL-DESCONTO-EDIT
+               MOVE WS-TOTAL-LIQUIDO  TO WS-TOTAL-LIQUIDO-EDIT
+               DISPLAY " "
+               DISPLAY "===== TOTAIS DA FOLHA ====="
+               DISPLAY "TOTAL BRUTO....: " WS-TOTAL-BRUTO-IMP
+               DISPLAY "TOTAL DESCONTO.: " WS-TOTAL-DESCONTO-IMP
+               DISPLAY "TOTAL LIQUIDO..: " WS-TOTAL-LIQUIDO-IMP
+           END-IF.
+           CLOSE ARQUIVO-CHECKPOINT.
+       PROGRAM-DONE.
+        GOBACK.
+
+       LER-PROXIMO-REGISTRO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD
+               AT END
+                   MOVE "S" TO FIM-DO-ARQUIVO
+           END-READ.
+
+       PULAR-REGISTROS-JA-PROCESSADOS.
+           PERFORM LER-PROXIMO-REGISTRO.
+
+       CALCULAR-FOLHA-FUNCIONARIO.
+      *> FUNCIONARIO INATIVO (EXCLUSAO LOGICA) NAO ENTRA NA FOLHA
+           IF FUNCIONARIO-ATIVO
+               PERFORM DETERMINAR-PERCENTUAL-DESCONTO
+               MOVE FUNCIONARIO-SALARIO TO WS-VL-BRUTO
+               COMPUTE WS-VL-DESCONTO ROUNDED =
+                   WS-VL-BRUTO * WS-PERC-DESCONTO
+               COMPUTE WS-VL-LIQUIDO = WS-VL-BRUTO - WS-VL-DESCONTO
+
+               MOVE WS-VL-BRUTO    TO WS-VL-BRUTO-EDIT
+               MOVE WS-VL-DESCONTO TO WS-VL-DESCONTO-EDIT
+               MOVE WS-VL-LIQUIDO  TO WS-VL-LIQUIDO-EDIT
+
+               DISPLAY "CODIGO: " FUNCIONARIO-CODIGO
+                   "  NOME: " FUNCIONARIO-NOME
+               DISPLAY "  BRUTO....: " WS-VL-BRUTO-IMP
+               DISPLAY "  DESCONTO.: " WS-VL-DESCONTO-IMP
+               DISPLAY "  LIQUIDO..: " WS-VL-LIQUIDO-IMP
+
+               ADD WS-VL-BRUTO    TO WS-TOTAL-BRUTO
+               ADD WS-VL-DESCONTO TO WS-TOTAL-DESCONTO
+               ADD WS-VL-LIQUIDO  TO WS-TOTAL-LIQUIDO
+           END-IF.
+
+           ADD 1 TO WS-CKPT-ULTIMO-REG.
+           ADD 1 TO WS-REGISTROS-NO-PASSO.
+           IF WS-REGISTROS-NO-PASSO >= 10
+               MOVE ZERO TO WS-REGISTROS-NO-PASSO
+               PERFORM CKPT-CONFIRMAR-CONTINUACAO
+           END-IF.
+           IF NOT CKPT-DEVE-PARAR
+               PERFORM LER-PROXIMO-REGISTRO
+           END-IF.
+
+       DETERMINAR-PERCENTUAL-DESCONTO.
+           IF FUNCIONARIO-SALARIO <= 2000.00
+               MOVE 0.05 TO WS-PERC-DESCONTO
+           ELSE
+               IF FUNCIONARIO-SALARIO <= 4000.00
+                   MOVE 0.10 TO WS-PERC-DESCONTO
+               ELSE
+                   MOVE 0.15 TO WS-PERC-DESCONTO
+               END-IF
+           END-IF.
+
+      *> PDCHECKPONTO TAB
+           COPY "PDCHECKPONTO.COB".
