@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.PROG42.
+      *> PROGRAMA DE EXPORTACAO DO ARQUIVO DE FUNCIONARIOS PARA CSV
+      *> LAYOUT EXIGIDO PELA FOLHA TERCEIRIZADA: CODIGO,NOME,ENDERECO,
+      *> TELEFONE,EMAIL,SALARIO
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> SELFUNCIONARIO TAB
+           COPY "SELFUNCIONARIO.COB".
+           SELECT ARQUIVO-CSV ASSIGN TO "FUNCIONARIOS.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           DATA DIVISION.
+           FILE SECTION.
+      *> FDFUNCIONARIO TAB
+           COPY "FDFUNCIONARIO.COB".
+
+       FD  ARQUIVO-CSV
+           LABEL RECORD STANDARD.
+       01  CSV-LINHA             PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  FIM-DO-ARQUIVO    PIC X(01) VALUE "N".
+           88  ACABOU-ARQUIVO        VALUE "S".
+       01  WS-SALARIO-EDITADO PIC ZZZ9.99.
+       01  WS-TOTAL-EXPORTADOS PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           OPEN OUTPUT ARQUIVO-CSV.
+           STRING "CODIGO,NOME,ENDERECO,TELEFONE,EMAIL,SALARIO"
+               DELIMITED BY SIZE INTO CSV-LINHA.
+           WRITE CSV-LINHA.
+           PERFORM LER-PROXIMO-REGISTRO.
+           PERFORM GRAVAR-LINHA-CSV UNTIL ACABOU-ARQUIVO.
+           CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE ARQUIVO-CSV.
+           DISPLAY "TOTAL DE FUNCIONARIOS EXPORTADOS: "
+               WS-TOTAL-EXPORTADOS.
+       PROGRAM-DONE.
+        GOBACK.
+
+       LER-PROXIMO-REGISTRO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD
+               AT END
+                   MOVE "S" TO FIM-DO-ARQUIVO
+           END-READ.
+
+       GRAVAR-LINHA-CSV.
+      *> FUNCIONARIO INATIVO (EXCLUSAO LOGICA) NAO VAI PARA A FOLHA
+      *> TERCEIRIZADA
+           IF FUNCIONARIO-ATIVO
+               MOVE FUNCIONARIO-SALARIO TO WS-SALARIO-EDITADO
+               STRING
+                   FUNCIONARIO-CODIGO       DELIMITED BY SIZE
+                   ","                      DELIMITED BY SIZE
+                   FUNCTION TRIM(FUNCIONARIO-NOME)     DELIMITED BY SIZE
+                   ","                      DELIMITED BY SIZE
+                   FUNCTION TRIM(FUNCIONARIO-ENDERECO) DELIMITED BY SIZE
+                   ","                      DELIMITED BY SIZE
+                   FUNCTION TRIM(FUNCIONARIO-TELEFONE) DELIMITED BY SIZE
+                   ","                      DELIMITED BY SIZE
+                   FUNCTION TRIM(FUNCIONARIO-EMAIL)    DELIMITED BY SIZE
+                   ","                      DELIMITED BY SIZE
+                   WS-SALARIO-EDITADO       DELIMITED BY SIZE
+                   INTO CSV-LINHA
+               END-STRING
+               WRITE CSV-LINHA
+               ADD 1 TO WS-TOTAL-EXPORTADOS
+           END-IF.
+           PERFORM LER-PROXIMO-REGISTRO.
