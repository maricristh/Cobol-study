@@ -0,0 +1,10 @@
+      *> FDCHECKPONTO TAB - FILE DESCRIPTION FOR THE BATCH CHECKPOINT FILE
+      *> COPIED INTO ANY LONG-RUNNING BATCH PROGRAM THAT WANTS TO
+      *> OFFER A SAFE STOP/RESUME POINT BETWEEN MAJOR STEPS.
+       FD  ARQUIVO-CHECKPOINT
+           LABEL RECORD STANDARD.
+       01  CKPT-REGISTRO.
+           05  CKPT-PROGRAMA      PIC X(08).
+           05  CKPT-ULTIMO-REG    PIC 9(05).
+           05  CKPT-DATA          PIC 9(08).
+           05  CKPT-HORA          PIC 9(08).
