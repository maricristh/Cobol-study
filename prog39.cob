@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.PROG39.
+      *> PROGRAMA DE BACKUP DO ARQUIVO INDEXADO DE FUNCIONARIOS
+      *> COPIA TODOS OS REGISTROS PARA UM ARQUIVO SEQUENCIAL DE BACKUP
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> SELFUNCIONARIO TAB
+           COPY "SELFUNCIONARIO.COB".
+           SELECT ARQUIVO-BACKUP ASSIGN TO "BACKUPFUNCIONARIO"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           DATA DIVISION.
+           FILE SECTION.
+      *> FDFUNCIONARIO TAB
+           COPY "FDFUNCIONARIO.COB".
+
+       FD  ARQUIVO-BACKUP
+           LABEL RECORD STANDARD.
+       01  BACKUP-REGISTRO.
+           05  BACKUP-CODIGO      PIC 9(03).
+           05  BACKUP-NOME        PIC X(30).
+           05  BACKUP-ENDERECO    PIC X(40).
+           05  BACKUP-TELEFONE    PIC X(15).
+           05  BACKUP-EMAIL       PIC X(40).
+           05  BACKUP-HOBBY       PIC X(20).
+           05  BACKUP-SALARIO     PIC 9(04)V9(02).
+           05  BACKUP-DT-ADMISSAO PIC 9(08).
+           05  BACKUP-DEPARTAMENTO PIC X(15).
+           05  BACKUP-DT-NASCIMENTO PIC 9(08).
+           05  BACKUP-STATUS      PIC X(01).
+
+       WORKING-STORAGE SECTION.
+       01  FIM-DO-ARQUIVO    PIC X(01) VALUE "N".
+           88  ACABOU-ARQUIVO        VALUE "S".
+       01  WS-TOTAL-COPIADOS PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           OPEN OUTPUT ARQUIVO-BACKUP.
+           PERFORM LER-PROXIMO-REGISTRO.
+           PERFORM GRAVAR-REGISTRO-BACKUP UNTIL ACABOU-ARQUIVO.
+           CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE ARQUIVO-BACKUP.
+           DISPLAY "TOTAL DE REGISTROS COPIADOS PARA O BACKUP: "
+               WS-TOTAL-COPIADOS.
+       PROGRAM-DONE.
+        GOBACK.
+
+       LER-PROXIMO-REGISTRO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD
+               AT END
+                   MOVE "S" TO FIM-DO-ARQUIVO
+           END-READ.
+
+       GRAVAR-REGISTRO-BACKUP.
+           MOVE FUNCIONARIO-CODIGO       TO BACKUP-CODIGO.
+           MOVE FUNCIONARIO-NOME         TO BACKUP-NOME.
+           MOVE FUNCIONARIO-ENDERECO     TO BACKUP-ENDERECO.
+           MOVE FUNCIONARIO-TELEFONE     TO BACKUP-TELEFONE.
+           MOVE FUNCIONARIO-EMAIL        TO BACKUP-EMAIL.
+           MOVE FUNCIONARIO-HOBBY        TO BACKUP-HOBBY.
+           MOVE FUNCIONARIO-SALARIO      TO BACKUP-SALARIO.
+           MOVE FUNCIONARIO-DT-ADMISSAO  TO BACKUP-DT-ADMISSAO.
+           MOVE FUNCIONARIO-DEPARTAMENTO TO BACKUP-DEPARTAMENTO.
+           MOVE FUNCIONARIO-DT-NASCIMENTO TO BACKUP-DT-NASCIMENTO.
+           MOVE FUNCIONARIO-STATUS       TO BACKUP-STATUS.
+           WRITE BACKUP-REGISTRO.
+           ADD 1 TO WS-TOTAL-COPIADOS.
+           PERFORM LER-PROXIMO-REGISTRO.
