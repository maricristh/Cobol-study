@@ -0,0 +1,12 @@
+      *> WSIDADEMINIMA TAB - WORKING-STORAGE FOR THE MINIMUM-AGE
+      *> ELIGIBILITY RULE (GENERALIZED FROM PROG16'S IDADE >= 18 CHECK).
+      *> SEE PDIDADEMINIMA.COB FOR THE PARAGRAPHS THAT OPERATE ON THESE
+      *> FIELDS.
+       01  WS-IDADE-MINIMA      PIC 9(02) VALUE 18.
+       01  WS-IDADE-CALCULADA   PIC 9(03) VALUE ZERO.
+       01  WS-IDADE-OK          PIC X(01) VALUE "N".
+           88  IDADE-ELEGIVEL          VALUE "S".
+       01  WS-DATA-HOJE.
+           05  WS-ANO-HOJE       PIC 9(04).
+           05  WS-MES-HOJE       PIC 9(02).
+           05  WS-DIA-HOJE       PIC 9(02).
