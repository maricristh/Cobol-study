@@ -2,44 +2,620 @@
        PROGRAM-ID.PROG37.
       *> PROGRAMA PARA INSERIR DADOS EM ARQUIVO INDEXADO III
       *> WRITE COM INVALID KEY E DADOS EM TABS DIFERENTES O/
+      *> MENU DE MANUTENCAO: INCLUIR / ALTERAR / EXCLUIR / CONSULTAR
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      *> SELFUNCIONARIO TAB   
+      *> SELFUNCIONARIO TAB
            COPY "SELFUNCIONARIO.COB".
+           SELECT ARQUIVO-AUDITORIA ASSIGN TO "AUDITORIAFUNC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQUIVO-REJEITO ASSIGN TO "REJEITOFUNC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
            DATA DIVISION.
            FILE SECTION.
-      *> FDFUNCIONARIO TAB  
+      *> FDFUNCIONARIO TAB
            COPY "FDFUNCIONARIO.COB".
 
+       FD  ARQUIVO-AUDITORIA
+           LABEL RECORD STANDARD.
+       01  AUDITORIA-REGISTRO.
+           05  AUD-DATA          PIC 9(08).
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  AUD-HORA          PIC 9(08).
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  AUD-OPERADOR      PIC X(10).
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  AUD-CODIGO        PIC 9(03).
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  AUD-ACAO          PIC X(10).
+
+       FD  ARQUIVO-REJEITO
+           LABEL RECORD STANDARD.
+       01  REJEITO-REGISTRO.
+           05  REJEITO-DATA      PIC 9(08).
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  REJEITO-HORA      PIC 9(08).
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  REJEITO-CODIGO    PIC 9(03).
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  REJEITO-NOME      PIC X(30).
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  REJEITO-MOTIVO    PIC X(40).
+
        WORKING-STORAGE SECTION.
+       01  WS-OPERADOR       PIC X(10).
+       01  WS-ACAO-AUDITORIA PIC X(10).
+       01  WS-HOBBY-VALIDACAO PIC X(20).
+           88  HOBBY-APROVADO VALUES "LEITURA", "ESPORTES", "MUSICA",
+               "VIAGEM", "CULINARIA", "JOGOS", "CINEMA",
+               "FOTOGRAFIA", "JARDINAGEM", "ARTESANATO".
+       01  WS-HOBBY-OK       PIC X(01) VALUE "N".
+           88  HOBBY-VALIDO          VALUE "S".
+       01  WS-TELEFONE-OK    PIC X(01) VALUE "N".
+           88  TELEFONE-FORMATO-VALIDO VALUE "S".
+       01  OPCAO             PIC X(01).
+       01  CONTINUAR-FLAG    PIC X(01) VALUE "S".
+           88  FIM-PROGRAMA          VALUE "N".
+       01  WS-DADOS-OK       PIC X(01) VALUE "N".
+           88  DADOS-VALIDOS         VALUE "S".
+       01  WS-CONTADOR-ARROBA PIC 9(02) VALUE ZERO.
+       01  WS-GRAVACAO-OK    PIC X(01) VALUE "N".
+           88  GRAVACAO-CONCLUIDA    VALUE "S".
+       01  WS-OPCAO-CONFLITO PIC X(01).
+       01  WS-CODIGO-NOVO-OK PIC X(01) VALUE "N".
+           88  CODIGO-NOVO-VALIDO    VALUE "S".
+       01  FIM-CONTAGEM      PIC X(01) VALUE "N".
+           88  ACABOU-CONTAGEM       VALUE "S".
+       01  WS-TOTAL-REGISTROS PIC 9(05) VALUE ZEROS.
+       01  WS-TOTAL-SALARIOS  PIC 9(07)V9(02) VALUE ZEROS.
+       01  WS-NOME-PESQUISA  PIC X(30).
+       01  WS-FIM-NOME       PIC X(01) VALUE "N".
+           88  ACABOU-NOME           VALUE "S".
+      *> WSIDADEMINIMA TAB
+           COPY "WSIDADEMINIMA.COB".
+       01  WS-ENT-NOME       PIC X(40).
+       01  WS-ENT-ENDERECO   PIC X(55).
+       01  WS-ENT-TELEFONE   PIC X(25).
+       01  WS-ENT-EMAIL      PIC X(55).
+       01  WS-ENT-HOBBY         PIC X(30).
+       01  WS-ENT-DEPARTAMENTO  PIC X(25).
+       01  WS-MOTIVO-REJEITO PIC X(40).
+      *> BACKUP DO REGISTRO INTEIRO, TIRADO ANTES DO READ PELA CHAVE
+      *> ALTERNATIVA DE EMAIL, QUE SUBSTITUI O BUFFER INTEIRO DO
+      *> REGISTRO. RESTAURADO POR COMPLETO APOS O READ EM
+      *> VERIFICAR-EMAIL-DUPLICADO, PARA NAO PERDER NENHUM CAMPO JA
+      *> DIGITADO NEM DEIXAR CAMPOS DE OUTRO FUNCIONARIO VAZAREM.
+       01  WS-EMAIL-REGISTRO-BKP.
+           05  WS-EMAIL-BKP-CODIGO        PIC 9(03).
+           05  WS-EMAIL-BKP-NOME          PIC X(30).
+           05  WS-EMAIL-BKP-ENDERECO      PIC X(40).
+           05  WS-EMAIL-BKP-TELEFONE      PIC X(15).
+           05  WS-EMAIL-BKP-HOBBY         PIC X(20).
+           05  WS-EMAIL-BKP-SALARIO       PIC 9(04)V9(02).
+           05  WS-EMAIL-BKP-DT-ADMISSAO   PIC 9(08).
+           05  WS-EMAIL-BKP-DEPARTAMENTO  PIC X(15).
+           05  WS-EMAIL-BKP-DT-NASCIMENTO PIC 9(08).
+           05  WS-EMAIL-BKP-STATUS        PIC X(01).
+       01  WS-EMAIL-CANDIDATO     PIC X(40).
+       01  WS-EMAIL-GERAR         PIC X(01).
+       01  WS-EMAIL-OK            PIC X(01) VALUE "N".
+           88  WS-EMAIL-VALIDO        VALUE "S".
+       01  WS-EMAIL-DOMINIO       PIC X(20) VALUE "@EMPRESA.COM.BR".
+       01  WS-NOME-PARTES.
+           05  WS-NOME-PARTE OCCURS 6 TIMES PIC X(20).
+       01  WS-NOME-ULTIMO-IDX     PIC 9(01) VALUE ZERO.
 
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
+           DISPLAY "INFORME SEU CODIGO DE OPERADOR: ".
+           ACCEPT WS-OPERADOR.
            OPEN I-O ARQUIVO-FUNCIONARIO.
-           PERFORM LER-E-ESCREVER-REGISTRO.
-           
+           OPEN EXTEND ARQUIVO-AUDITORIA.
+           OPEN EXTEND ARQUIVO-REJEITO.
+           PERFORM MENU-PRINCIPAL UNTIL FIM-PROGRAMA.
+           PERFORM CALCULAR-TOTAIS-FINAIS.
            CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE ARQUIVO-AUDITORIA.
+           CLOSE ARQUIVO-REJEITO.
        PROGRAM-DONE.
-        STOP RUN.
+        GOBACK.
+
+       MENU-PRINCIPAL.
+           DISPLAY "===== MANUTENCAO DE FUNCIONARIOS =====".
+           DISPLAY "A - INCLUIR FUNCIONARIO".
+           DISPLAY "C - ALTERAR FUNCIONARIO".
+           DISPLAY "D - EXCLUIR FUNCIONARIO".
+           DISPLAY "I - CONSULTAR FUNCIONARIO POR CODIGO".
+           DISPLAY "N - CONSULTAR FUNCIONARIO POR NOME".
+           DISPLAY "S - SAIR".
+           DISPLAY "INFORME A OPCAO: ".
+           ACCEPT OPCAO.
+           EVALUATE OPCAO
+               WHEN "A" WHEN "a"
+                   PERFORM LER-E-ESCREVER-REGISTRO
+               WHEN "C" WHEN "c"
+                   PERFORM ALTERAR-REGISTRO
+               WHEN "D" WHEN "d"
+                   PERFORM EXCLUIR-REGISTRO
+               WHEN "I" WHEN "i"
+                   PERFORM CONSULTAR-REGISTRO
+               WHEN "N" WHEN "n"
+                   PERFORM CONSULTAR-POR-NOME
+               WHEN "S" WHEN "s"
+                   MOVE "N" TO CONTINUAR-FLAG
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA, TENTE NOVAMENTE".
 
        LER-E-ESCREVER-REGISTRO.
            MOVE SPACE TO FUNCIONARIO-REGISTRO.
            MOVE ZEROS TO FUNCIONARIO-CODIGO.
+           MOVE "A" TO FUNCIONARIO-STATUS.
+           MOVE "N" TO WS-DADOS-OK.
+           PERFORM INFORMAR-DADOS-FUNCIONARIO UNTIL DADOS-VALIDOS.
+           MOVE "N" TO WS-GRAVACAO-OK.
+           PERFORM GRAVAR-FUNCIONARIO UNTIL GRAVACAO-CONCLUIDA.
+
+       GRAVAR-FUNCIONARIO.
+           WRITE FUNCIONARIO-REGISTRO
+               INVALID KEY
+                   PERFORM TRATAR-CODIGO-DUPLICADO
+               NOT INVALID KEY
+                   MOVE "S" TO WS-GRAVACAO-OK
+                   MOVE "INCLUSAO" TO WS-ACAO-AUDITORIA
+                   PERFORM GRAVAR-AUDITORIA
+           END-WRITE.
+
+       TRATAR-CODIGO-DUPLICADO.
+           MOVE "CODIGO DUPLICADO NA GRAVACAO" TO WS-MOTIVO-REJEITO.
+           PERFORM GRAVAR-REJEITO.
+           DISPLAY "ERRO: CODIGO " FUNCIONARIO-CODIGO " JA CADASTRADO".
+           DISPLAY "(R) REESCREVER O REGISTRO EXISTENTE".
+           DISPLAY "(N) INFORMAR OUTRO CODIGO".
+           DISPLAY "(C) CANCELAR O CADASTRO".
+           ACCEPT WS-OPCAO-CONFLITO.
+           EVALUATE WS-OPCAO-CONFLITO
+               WHEN "R" WHEN "r"
+                   REWRITE FUNCIONARIO-REGISTRO
+                       INVALID KEY
+                           DISPLAY "ERRO AO REESCREVER O REGISTRO"
+                           MOVE "ERRO AO REESCREVER REGISTRO EXISTENTE"
+                               TO WS-MOTIVO-REJEITO
+                           PERFORM GRAVAR-REJEITO
+                       NOT INVALID KEY
+                           MOVE "ALTERACAO" TO WS-ACAO-AUDITORIA
+                           PERFORM GRAVAR-AUDITORIA
+                   END-REWRITE
+                   MOVE "S" TO WS-GRAVACAO-OK
+               WHEN "N" WHEN "n"
+                   MOVE "N" TO WS-CODIGO-NOVO-OK
+                   PERFORM INFORMAR-NOVO-CODIGO UNTIL CODIGO-NOVO-VALIDO
+               WHEN OTHER
+                   DISPLAY "CADASTRO CANCELADO"
+                   MOVE "S" TO WS-GRAVACAO-OK
+           END-EVALUATE.
+
+       INFORMAR-NOVO-CODIGO.
+           DISPLAY "INFORME O NOVO CODIGO (1-999): ".
+           ACCEPT FUNCIONARIO-CODIGO.
+           IF FUNCIONARIO-CODIGO < 1 OR FUNCIONARIO-CODIGO > 999
+               DISPLAY "ERRO: CODIGO DEVE ESTAR ENTRE 1 E 999"
+           ELSE
+               MOVE "S" TO WS-CODIGO-NOVO-OK
+           END-IF.
+
+       INFORMAR-DADOS-FUNCIONARIO.
            DISPLAY "INFORME O CODIGO DO FUNCIONARIO (1-999): ".
            ACCEPT FUNCIONARIO-CODIGO.
            DISPLAY "INFORME O NOME DO FUNCIONARIO: ".
-           ACCEPT FUNCIONARIO-NOME.
+           PERFORM ACEITAR-NOME.
            DISPLAY "INFORME O ENDERECO: ".
-           ACCEPT FUNCIONARIO-ENDERECO.
-           DISPLAY "INFORME O TELEFONE: ".
-           ACCEPT FUNCIONARIO-TELEFONE.
-           DISPLAY "INFORME O EMAIL: ".
-           ACCEPT FUNCIONARIO-EMAIL.
+           PERFORM ACEITAR-ENDERECO.
+           DISPLAY "INFORME O TELEFONE ((DD) DDDDD-DDDD): ".
+           PERFORM ACEITAR-TELEFONE.
+           PERFORM BACKUP-REGISTRO-PARA-EMAIL.
+           MOVE "N" TO WS-EMAIL-OK.
+           PERFORM DEFINIR-EMAIL-FUNCIONARIO UNTIL WS-EMAIL-VALIDO.
            DISPLAY "INFORME O HOBBY DO FUNCIONARIO: ".
-           ACCEPT FUNCIONARIO-HOBBY.
+           PERFORM ACEITAR-HOBBY.
+           DISPLAY "INFORME O SALARIO: ".
+           ACCEPT FUNCIONARIO-SALARIO.
+           DISPLAY "INFORME A DATA DE ADMISSAO (AAAAMMDD): ".
+           ACCEPT FUNCIONARIO-DT-ADMISSAO.
+           DISPLAY "INFORME O DEPARTAMENTO: ".
+           PERFORM ACEITAR-DEPARTAMENTO.
+           DISPLAY "INFORME A DATA DE NASCIMENTO (AAAAMMDD): ".
+           ACCEPT FUNCIONARIO-DT-NASCIMENTO.
+           PERFORM VALIDAR-DADOS-FUNCIONARIO.
+
+       VALIDAR-DADOS-FUNCIONARIO.
+           MOVE "S" TO WS-DADOS-OK.
+           IF FUNCIONARIO-CODIGO < 1 OR FUNCIONARIO-CODIGO > 999
+               DISPLAY "ERRO: CODIGO DEVE ESTAR ENTRE 1 E 999"
+               MOVE "N" TO WS-DADOS-OK
+           END-IF.
+           IF FUNCIONARIO-NOME = SPACES
+               DISPLAY "ERRO: NOME NAO PODE FICAR EM BRANCO"
+               MOVE "N" TO WS-DADOS-OK
+           END-IF.
+           MOVE ZERO TO WS-CONTADOR-ARROBA.
+           INSPECT FUNCIONARIO-EMAIL TALLYING WS-CONTADOR-ARROBA
+               FOR ALL "@".
+           IF WS-CONTADOR-ARROBA = ZERO
+               DISPLAY "ERRO: EMAIL DEVE CONTER @"
+               MOVE "N" TO WS-DADOS-OK
+           END-IF.
+           MOVE FUNCIONARIO-HOBBY TO WS-HOBBY-VALIDACAO.
+           IF NOT HOBBY-APROVADO
+               DISPLAY "ERRO: HOBBY FORA DA TABELA DE VALORES APROVADOS"
+               MOVE "N" TO WS-DADOS-OK
+           END-IF.
+           PERFORM VALIDAR-FORMATO-TELEFONE.
+           IF NOT TELEFONE-FORMATO-VALIDO
+               DISPLAY "ERRO: TELEFONE FORA DO FORMATO (DD) DDDDD-DDDD"
+               MOVE "N" TO WS-DADOS-OK
+           END-IF.
+           PERFORM VALIDAR-IDADE-MINIMA.
+           IF NOT IDADE-ELEGIVEL
+               MOVE "N" TO WS-DADOS-OK
+           END-IF.
+
+       VALIDAR-FORMATO-TELEFONE.
+           MOVE "S" TO WS-TELEFONE-OK.
+           IF FUNCIONARIO-TELEFONE(1:1) NOT = "("
+               OR FUNCIONARIO-TELEFONE(4:1) NOT = ")"
+               OR FUNCIONARIO-TELEFONE(5:1) NOT = SPACE
+               OR FUNCIONARIO-TELEFONE(11:1) NOT = "-"
+               OR FUNCIONARIO-TELEFONE(2:2) NOT NUMERIC
+               OR FUNCIONARIO-TELEFONE(6:5) NOT NUMERIC
+               OR FUNCIONARIO-TELEFONE(12:4) NOT NUMERIC
+               MOVE "N" TO WS-TELEFONE-OK
+           END-IF.
+
+       ACEITAR-NOME.
+           MOVE SPACES TO WS-ENT-NOME.
+           ACCEPT WS-ENT-NOME.
+           IF WS-ENT-NOME(31:10) NOT = SPACES
+               DISPLAY "AVISO: NOME DIGITADO EXCEDE 30 POSICOES, "
+                   "SERA TRUNCADO"
+           END-IF.
+           MOVE WS-ENT-NOME(1:30) TO FUNCIONARIO-NOME.
+
+       ACEITAR-ENDERECO.
+           MOVE SPACES TO WS-ENT-ENDERECO.
+           ACCEPT WS-ENT-ENDERECO.
+           IF WS-ENT-ENDERECO(41:15) NOT = SPACES
+               DISPLAY "AVISO: ENDERECO DIGITADO EXCEDE 40 POSICOES, "
+                   "SERA TRUNCADO"
+           END-IF.
+           MOVE WS-ENT-ENDERECO(1:40) TO FUNCIONARIO-ENDERECO.
+
+       ACEITAR-TELEFONE.
+           MOVE SPACES TO WS-ENT-TELEFONE.
+           ACCEPT WS-ENT-TELEFONE.
+           IF WS-ENT-TELEFONE(16:10) NOT = SPACES
+               DISPLAY "AVISO: TELEFONE DIGITADO EXCEDE 15 POSICOES, "
+                   "SERA TRUNCADO"
+           END-IF.
+           MOVE WS-ENT-TELEFONE(1:15) TO FUNCIONARIO-TELEFONE.
+
+       ACEITAR-EMAIL.
+           MOVE SPACES TO WS-ENT-EMAIL.
+           ACCEPT WS-ENT-EMAIL.
+           IF WS-ENT-EMAIL(41:15) NOT = SPACES
+               DISPLAY "AVISO: EMAIL DIGITADO EXCEDE 40 POSICOES, "
+                   "SERA TRUNCADO"
+           END-IF.
+           MOVE WS-ENT-EMAIL(1:40) TO FUNCIONARIO-EMAIL.
+
+       ACEITAR-HOBBY.
+           MOVE SPACES TO WS-ENT-HOBBY.
+           ACCEPT WS-ENT-HOBBY.
+           IF WS-ENT-HOBBY(21:10) NOT = SPACES
+               DISPLAY "AVISO: HOBBY DIGITADO EXCEDE 20 POSICOES, "
+                   "SERA TRUNCADO"
+           END-IF.
+           MOVE WS-ENT-HOBBY(1:20) TO FUNCIONARIO-HOBBY.
+
+       ACEITAR-DEPARTAMENTO.
+           MOVE SPACES TO WS-ENT-DEPARTAMENTO.
+           ACCEPT WS-ENT-DEPARTAMENTO.
+           IF WS-ENT-DEPARTAMENTO(16:10) NOT = SPACES
+               DISPLAY "AVISO: DEPARTAMENTO DIGITADO EXCEDE 15 "
+                   "POSICOES, SERA TRUNCADO"
+           END-IF.
+           MOVE WS-ENT-DEPARTAMENTO(1:15) TO FUNCIONARIO-DEPARTAMENTO.
+
+       BACKUP-REGISTRO-PARA-EMAIL.
+           MOVE FUNCIONARIO-CODIGO        TO WS-EMAIL-BKP-CODIGO.
+           MOVE FUNCIONARIO-NOME          TO WS-EMAIL-BKP-NOME.
+           MOVE FUNCIONARIO-ENDERECO      TO WS-EMAIL-BKP-ENDERECO.
+           MOVE FUNCIONARIO-TELEFONE      TO WS-EMAIL-BKP-TELEFONE.
+           MOVE FUNCIONARIO-HOBBY         TO WS-EMAIL-BKP-HOBBY.
+           MOVE FUNCIONARIO-SALARIO       TO WS-EMAIL-BKP-SALARIO.
+           MOVE FUNCIONARIO-DT-ADMISSAO   TO WS-EMAIL-BKP-DT-ADMISSAO.
+           MOVE FUNCIONARIO-DEPARTAMENTO  TO WS-EMAIL-BKP-DEPARTAMENTO.
+           MOVE FUNCIONARIO-DT-NASCIMENTO TO WS-EMAIL-BKP-DT-NASCIMENTO.
+           MOVE FUNCIONARIO-STATUS        TO WS-EMAIL-BKP-STATUS.
+
+       DEFINIR-EMAIL-FUNCIONARIO.
+           DISPLAY "GERAR EMAIL CORPORATIVO AUTOMATICAMENTE? (S/N): ".
+           ACCEPT WS-EMAIL-GERAR.
+           EVALUATE WS-EMAIL-GERAR
+               WHEN "S" WHEN "s"
+                   PERFORM GERAR-EMAIL-AUTOMATICO
+               WHEN OTHER
+                   DISPLAY "INFORME O EMAIL: "
+                   PERFORM ACEITAR-EMAIL
+           END-EVALUATE.
+      *> GUARDA O EMAIL RECEM DIGITADO/GERADO ANTES DO READ PELA CHAVE
+      *> ALTERNATIVA, POIS ESSE READ SUBSTITUI O CAMPO NO BUFFER
+           MOVE FUNCIONARIO-EMAIL TO WS-EMAIL-CANDIDATO.
+           PERFORM VERIFICAR-EMAIL-DUPLICADO.
+
+       GERAR-EMAIL-AUTOMATICO.
+           MOVE SPACES TO WS-NOME-PARTES.
+           MOVE ZERO TO WS-NOME-ULTIMO-IDX.
+           UNSTRING FUNCIONARIO-NOME DELIMITED BY ALL SPACE
+               INTO WS-NOME-PARTE(1) WS-NOME-PARTE(2) WS-NOME-PARTE(3)
+                    WS-NOME-PARTE(4) WS-NOME-PARTE(5) WS-NOME-PARTE(6)
+               TALLYING IN WS-NOME-ULTIMO-IDX.
+      *> NOME EM BRANCO NAO TEM PARTE NENHUMA PARA MONTAR O EMAIL; O
+      *> CADASTRO SERA REJEITADO MAIS ADIANTE EM VALIDAR-DADOS-
+      *> FUNCIONARIO, MAS O INDICE PRECISA FICAR VALIDO (1-6) PARA NAO
+      *> ESTOURAR A TABELA ABAIXO
+           IF WS-NOME-ULTIMO-IDX = ZERO
+               MOVE "FUNCIONARIO" TO WS-NOME-PARTE(1)
+               MOVE 1 TO WS-NOME-ULTIMO-IDX
+           END-IF.
+           MOVE SPACES TO FUNCIONARIO-EMAIL.
+           STRING FUNCTION LOWER-CASE(FUNCTION TRIM(WS-NOME-PARTE(1)))
+                   DELIMITED BY SIZE
+               "." DELIMITED BY SIZE
+               FUNCTION LOWER-CASE(FUNCTION TRIM
+                   (WS-NOME-PARTE(WS-NOME-ULTIMO-IDX)))
+                   DELIMITED BY SIZE
+               WS-EMAIL-DOMINIO DELIMITED BY SIZE
+               INTO FUNCIONARIO-EMAIL
+           END-STRING.
+
+       VERIFICAR-EMAIL-DUPLICADO.
+           READ ARQUIVO-FUNCIONARIO KEY IS FUNCIONARIO-EMAIL
+               INVALID KEY
+                   MOVE "S" TO WS-EMAIL-OK
+               NOT INVALID KEY
+                   IF FUNCIONARIO-CODIGO = WS-EMAIL-BKP-CODIGO
+                       MOVE "S" TO WS-EMAIL-OK
+                   ELSE
+                       DISPLAY "ERRO: EMAIL JA CADASTRADO PARA OUTRO "
+                           "FUNCIONARIO"
+                       MOVE "N" TO WS-EMAIL-OK
+                       MOVE "EMAIL DUPLICADO PARA OUTRO FUNCIONARIO"
+                           TO WS-MOTIVO-REJEITO
+                       PERFORM GRAVAR-REJEITO
+                   END-IF
+           END-READ.
+      *> O READ PELA CHAVE ALTERNATIVA DE EMAIL SUBSTITUI O BUFFER
+      *> INTEIRO DO REGISTRO, POR ISSO O REGISTRO INTEIRO (MENOS O
+      *> EMAIL, QUE VEM DO CANDIDATO GUARDADO EM
+      *> DEFINIR-EMAIL-FUNCIONARIO) E RESTAURADO A PARTIR DO BACKUP
+      *> ANTES DE CONTINUAR
+           MOVE WS-EMAIL-BKP-CODIGO        TO FUNCIONARIO-CODIGO.
+           MOVE WS-EMAIL-BKP-NOME          TO FUNCIONARIO-NOME.
+           MOVE WS-EMAIL-BKP-ENDERECO      TO FUNCIONARIO-ENDERECO.
+           MOVE WS-EMAIL-BKP-TELEFONE      TO FUNCIONARIO-TELEFONE.
+           MOVE WS-EMAIL-BKP-HOBBY         TO FUNCIONARIO-HOBBY.
+           MOVE WS-EMAIL-BKP-SALARIO       TO FUNCIONARIO-SALARIO.
+           MOVE WS-EMAIL-BKP-DT-ADMISSAO   TO FUNCIONARIO-DT-ADMISSAO.
+           MOVE WS-EMAIL-BKP-DEPARTAMENTO  TO FUNCIONARIO-DEPARTAMENTO.
+           MOVE WS-EMAIL-BKP-DT-NASCIMENTO TO FUNCIONARIO-DT-NASCIMENTO.
+           MOVE WS-EMAIL-BKP-STATUS        TO FUNCIONARIO-STATUS.
+           MOVE WS-EMAIL-CANDIDATO         TO FUNCIONARIO-EMAIL.
+
+       ALTERAR-REGISTRO.
+           DISPLAY "INFORME O CODIGO DO FUNCIONARIO A ALTERAR: ".
+           ACCEPT FUNCIONARIO-CODIGO.
+           READ ARQUIVO-FUNCIONARIO
+               INVALID KEY
+                   DISPLAY "FUNCIONARIO NAO ENCONTRADO"
+                   MOVE "CODIGO NAO ENCONTRADO P/ ALTERACAO"
+                       TO WS-MOTIVO-REJEITO
+                   PERFORM GRAVAR-REJEITO
+               NOT INVALID KEY
+                   PERFORM ALTERAR-DADOS-REGISTRO
+           END-READ.
+
+       ALTERAR-HOBBY-REGISTRO.
+           DISPLAY "HOBBY ATUAL.....: " FUNCIONARIO-HOBBY.
+           MOVE "N" TO WS-HOBBY-OK.
+           PERFORM INFORMAR-NOVO-HOBBY UNTIL HOBBY-VALIDO.
+
+       INFORMAR-NOVO-HOBBY.
+           DISPLAY "INFORME O NOVO HOBBY: ".
+           PERFORM ACEITAR-HOBBY.
+           MOVE FUNCIONARIO-HOBBY TO WS-HOBBY-VALIDACAO.
+           IF HOBBY-APROVADO
+               MOVE "S" TO WS-HOBBY-OK
+           ELSE
+               DISPLAY "ERRO: HOBBY FORA DA TABELA DE VALORES APROVADOS"
+           END-IF.
+
+       INFORMAR-NOVO-TELEFONE.
+           DISPLAY "INFORME O NOVO TELEFONE ((DD) DDDDD-DDDD): ".
+           PERFORM ACEITAR-TELEFONE.
+           PERFORM VALIDAR-FORMATO-TELEFONE.
+           IF NOT TELEFONE-FORMATO-VALIDO
+               DISPLAY "ERRO: TELEFONE FORA DO FORMATO (DD) DDDDD-DDDD"
+           END-IF.
+
+       INFORMAR-NOVA-DT-NASCIMENTO.
+           DISPLAY "INFORME A NOVA DATA DE NASCIMENTO (AAAAMMDD): ".
+           ACCEPT FUNCIONARIO-DT-NASCIMENTO.
+           PERFORM VALIDAR-IDADE-MINIMA.
+
+       ALTERAR-DADOS-REGISTRO.
+           DISPLAY "NOME ATUAL......: " FUNCIONARIO-NOME.
+           DISPLAY "INFORME O NOVO NOME: ".
+           PERFORM ACEITAR-NOME.
+           DISPLAY "ENDERECO ATUAL..: " FUNCIONARIO-ENDERECO.
+           DISPLAY "INFORME O NOVO ENDERECO: ".
+           PERFORM ACEITAR-ENDERECO.
+           DISPLAY "TELEFONE ATUAL..: " FUNCIONARIO-TELEFONE.
+           MOVE "N" TO WS-TELEFONE-OK.
+           PERFORM INFORMAR-NOVO-TELEFONE UNTIL TELEFONE-FORMATO-VALIDO.
+           DISPLAY "EMAIL ATUAL.....: " FUNCIONARIO-EMAIL.
+           PERFORM BACKUP-REGISTRO-PARA-EMAIL.
+           MOVE "N" TO WS-EMAIL-OK.
+           PERFORM DEFINIR-EMAIL-FUNCIONARIO UNTIL WS-EMAIL-VALIDO.
+           PERFORM ALTERAR-HOBBY-REGISTRO.
+           DISPLAY "SALARIO ATUAL...: " FUNCIONARIO-SALARIO.
+           DISPLAY "INFORME O NOVO SALARIO: ".
+           ACCEPT FUNCIONARIO-SALARIO.
+           DISPLAY "DEPARTAMENTO ATUAL: " FUNCIONARIO-DEPARTAMENTO.
+           DISPLAY "INFORME O NOVO DEPARTAMENTO: ".
+           PERFORM ACEITAR-DEPARTAMENTO.
+           DISPLAY "NASCIMENTO ATUAL.: " FUNCIONARIO-DT-NASCIMENTO.
+           MOVE "N" TO WS-IDADE-OK.
+           PERFORM INFORMAR-NOVA-DT-NASCIMENTO UNTIL IDADE-ELEGIVEL.
+           REWRITE FUNCIONARIO-REGISTRO
+               INVALID KEY
+                   DISPLAY "ERRO AO ALTERAR O REGISTRO"
+                   MOVE "ERRO AO ALTERAR O REGISTRO"
+                       TO WS-MOTIVO-REJEITO
+                   PERFORM GRAVAR-REJEITO
+               NOT INVALID KEY
+                   MOVE "ALTERACAO" TO WS-ACAO-AUDITORIA
+                   PERFORM GRAVAR-AUDITORIA
+           END-REWRITE.
+
+       EXCLUIR-REGISTRO.
+      *> EXCLUSAO LOGICA: O REGISTRO NUNCA E FISICAMENTE REMOVIDO DO
+      *> ARQUIVO, SO TEM O STATUS VIRADO PARA INATIVO, PRESERVANDO O
+      *> HISTORICO PARA A FOLHA E PARA A AUDITORIA.
+           DISPLAY "INFORME O CODIGO DO FUNCIONARIO A EXCLUIR: ".
+           ACCEPT FUNCIONARIO-CODIGO.
+           READ ARQUIVO-FUNCIONARIO
+               INVALID KEY
+                   DISPLAY "FUNCIONARIO NAO ENCONTRADO"
+                   MOVE "CODIGO NAO ENCONTRADO P/ EXCLUSAO"
+                       TO WS-MOTIVO-REJEITO
+                   PERFORM GRAVAR-REJEITO
+               NOT INVALID KEY
+                   IF FUNCIONARIO-INATIVO
+                       DISPLAY "FUNCIONARIO JA ESTA INATIVO"
+                   ELSE
+                       MOVE "I" TO FUNCIONARIO-STATUS
+                       REWRITE FUNCIONARIO-REGISTRO
+                           INVALID KEY
+                               DISPLAY "ERRO AO EXCLUIR O REGISTRO"
+                               MOVE "ERRO AO EXCLUIR O REGISTRO"
+                                   TO WS-MOTIVO-REJEITO
+                               PERFORM GRAVAR-REJEITO
+                           NOT INVALID KEY
+                               MOVE "INATIVACAO" TO WS-ACAO-AUDITORIA
+                               PERFORM GRAVAR-AUDITORIA
+                       END-REWRITE
+                   END-IF
+           END-READ.
+
+       CONSULTAR-REGISTRO.
+           DISPLAY "INFORME O CODIGO DO FUNCIONARIO A CONSULTAR: ".
+           ACCEPT FUNCIONARIO-CODIGO.
+           READ ARQUIVO-FUNCIONARIO
+               INVALID KEY
+                   DISPLAY "FUNCIONARIO NAO ENCONTRADO"
+                   MOVE "CODIGO NAO ENCONTRADO P/ CONSULTA"
+                       TO WS-MOTIVO-REJEITO
+                   PERFORM GRAVAR-REJEITO
+               NOT INVALID KEY
+                   PERFORM EXIBIR-REGISTRO
+           END-READ.
+
+       EXIBIR-REGISTRO.
+           DISPLAY "CODIGO....: " FUNCIONARIO-CODIGO.
+           DISPLAY "NOME......: " FUNCIONARIO-NOME.
+           DISPLAY "ENDERECO..: " FUNCIONARIO-ENDERECO.
+           DISPLAY "TELEFONE..: " FUNCIONARIO-TELEFONE.
+           DISPLAY "EMAIL.....: " FUNCIONARIO-EMAIL.
+           DISPLAY "HOBBY.....: " FUNCIONARIO-HOBBY.
+           DISPLAY "SALARIO...: " FUNCIONARIO-SALARIO.
+           DISPLAY "ADMISSAO..: " FUNCIONARIO-DT-ADMISSAO.
+           DISPLAY "DEPTO.....: " FUNCIONARIO-DEPARTAMENTO.
+           DISPLAY "NASCIMENTO: " FUNCIONARIO-DT-NASCIMENTO.
+           IF FUNCIONARIO-ATIVO
+               DISPLAY "STATUS....: ATIVO"
+           ELSE
+               DISPLAY "STATUS....: INATIVO"
+           END-IF.
+
+       CONSULTAR-POR-NOME.
+           DISPLAY "INFORME O NOME A PESQUISAR: ".
+           ACCEPT WS-NOME-PESQUISA.
+           MOVE WS-NOME-PESQUISA TO FUNCIONARIO-NOME.
+           READ ARQUIVO-FUNCIONARIO KEY IS FUNCIONARIO-NOME
+               INVALID KEY
+                   DISPLAY "NENHUM FUNCIONARIO ENCONTRADO COM ESSE NOME"
+                   MOVE "NOME NAO ENCONTRADO P/ CONSULTA"
+                       TO WS-MOTIVO-REJEITO
+                   PERFORM GRAVAR-REJEITO
+               NOT INVALID KEY
+                   MOVE "N" TO WS-FIM-NOME
+                   PERFORM EXIBIR-E-AVANCAR-NOME UNTIL ACABOU-NOME
+           END-READ.
+
+       EXIBIR-E-AVANCAR-NOME.
+           PERFORM EXIBIR-REGISTRO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-NOME
+               NOT AT END
+                   IF FUNCIONARIO-NOME NOT = WS-NOME-PESQUISA
+                       MOVE "S" TO WS-FIM-NOME
+                   END-IF
+           END-READ.
+
+       CALCULAR-TOTAIS-FINAIS.
+           MOVE ZEROS TO WS-TOTAL-REGISTROS WS-TOTAL-SALARIOS.
+           MOVE "N" TO FIM-CONTAGEM.
+           MOVE LOW-VALUES TO FUNCIONARIO-CODIGO.
+           START ARQUIVO-FUNCIONARIO KEY IS NOT LESS THAN
+               FUNCIONARIO-CODIGO
+               INVALID KEY
+               MOVE "S" TO FIM-CONTAGEM
+           END-START.
+           PERFORM CONTAR-PROXIMO-REGISTRO UNTIL ACABOU-CONTAGEM.
+           DISPLAY " ".
+           DISPLAY "===== CONTROLE DE ENCERRAMENTO =====".
+           DISPLAY "TOTAL DE FUNCIONARIOS EM ARQUIVO: "
+               WS-TOTAL-REGISTROS.
+           DISPLAY "SOMA DOS SALARIOS................: "
+               WS-TOTAL-SALARIOS.
+
+       CONTAR-PROXIMO-REGISTRO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD
+               AT END
+                   MOVE "S" TO FIM-CONTAGEM
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-REGISTROS
+                   ADD FUNCIONARIO-SALARIO TO WS-TOTAL-SALARIOS
+           END-READ.
+
+       GRAVAR-AUDITORIA.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE WS-OPERADOR       TO AUD-OPERADOR.
+           MOVE FUNCIONARIO-CODIGO TO AUD-CODIGO.
+           MOVE WS-ACAO-AUDITORIA  TO AUD-ACAO.
+           WRITE AUDITORIA-REGISTRO.
+
+       GRAVAR-REJEITO.
+           ACCEPT REJEITO-DATA FROM DATE YYYYMMDD.
+           ACCEPT REJEITO-HORA FROM TIME.
+           MOVE FUNCIONARIO-CODIGO TO REJEITO-CODIGO.
+           MOVE FUNCIONARIO-NOME   TO REJEITO-NOME.
+           MOVE WS-MOTIVO-REJEITO  TO REJEITO-MOTIVO.
+           WRITE REJEITO-REGISTRO.
 
-      
-       WRITE FUNCIONARIO-REGISTRO
-         INVALID KEY
-         DISPLAY "ERROR: " FUNCIONARIO-CODIGO " ALREADY USED".
\ No newline at end of file
+      *> PDIDADEMINIMA TAB
+           COPY "PDIDADEMINIMA.COB".
