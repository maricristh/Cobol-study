@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.PROG44.
+      *> PROGRAMA MENU PRINCIPAL DO SISTEMA DE FUNCIONARIOS
+      *> CENTRALIZA O ACESSO AOS PROGRAMAS DE MANUTENCAO, RELATORIOS,
+      *> FOLHA DE PAGAMENTO E EXPORTACAO, SEM O OPERADOR PRECISAR
+      *> SABER OS PROGRAM-ID DE CADA UM
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  OPCAO-MENU        PIC X(02).
+       01  CONTINUAR-FLAG    PIC X(01) VALUE "S".
+           88  FIM-PROGRAMA          VALUE "N".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM EXIBIR-MENU UNTIL FIM-PROGRAMA.
+       PROGRAM-DONE.
+        STOP RUN.
+
+       EXIBIR-MENU.
+           DISPLAY " ".
+           DISPLAY "===== SISTEMA DE FUNCIONARIOS =====".
+           DISPLAY "01 - MANUTENCAO DE FUNCIONARIOS (INCLUIR/ALTERAR/"
+               "EXCLUIR/CONSULTAR)".
+           DISPLAY "02 - LISTAGEM DE FUNCIONARIOS".
+           DISPLAY "03 - BACKUP DO ARQUIVO DE FUNCIONARIOS".
+           DISPLAY "04 - CARGA INICIAL A PARTIR DE ARQUIVO SEQUENCIAL".
+           DISPLAY "05 - CALCULO DA FOLHA DE PAGAMENTO".
+           DISPLAY "06 - EXPORTACAO PARA CSV (FOLHA TERCEIRIZADA)".
+           DISPLAY "07 - RELATORIO DE ENDERECOS DUPLICADOS".
+           DISPLAY "08 - RELATORIO DE ELEGIBILIDADE PARA APOSENTADORIA".
+           DISPLAY "09 - RESUMO DE FOLHA POR DEPARTAMENTO".
+           DISPLAY "10 - REAJUSTE SALARIAL EM LOTE".
+           DISPLAY "11 - CONSULTA RAPIDA DE FUNCIONARIO".
+           DISPLAY "12 - IMPRESSAO DE CRACHAS/ETIQUETAS".
+           DISPLAY "99 - SAIR".
+           DISPLAY "INFORME A OPCAO: ".
+           ACCEPT OPCAO-MENU.
+           EVALUATE OPCAO-MENU
+               WHEN "01"
+                   CALL "PROG37"
+               WHEN "02"
+                   CALL "PROG38"
+               WHEN "03"
+                   CALL "PROG39"
+               WHEN "04"
+                   CALL "PROG40"
+               WHEN "05"
+                   CALL "PROG41"
+               WHEN "06"
+                   CALL "PROG42"
+               WHEN "07"
+                   CALL "PROG43"
+               WHEN "08"
+                   CALL "PROG45"
+               WHEN "09"
+                   CALL "PROG46"
+               WHEN "10"
+                   CALL "PROG47"
+               WHEN "11"
+                   CALL "PROG48"
+               WHEN "12"
+                   CALL "PROG49"
+               WHEN "99"
+                   MOVE "N" TO CONTINUAR-FLAG
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA, TENTE NOVAMENTE"
+           END-EVALUATE.
