@@ -0,0 +1,24 @@
+      *> PDIDADEMINIMA TAB - PROCEDURE DIVISION PARAGRAPHS FOR THE
+      *> MINIMUM-AGE ELIGIBILITY RULE, GENERALIZED FROM PROG16'S
+      *> IDADE >= 18 COMPARISON. COPIED INTO THE PROCEDURE DIVISION OF
+      *> ANY PROGRAM THAT ALSO COPIES WSIDADEMINIMA.COB AND HAS
+      *> FUNCIONARIO-DT-NASCIMENTO AVAILABLE (VIA FDFUNCIONARIO.COB).
+       CALCULAR-IDADE-ATUAL.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           COMPUTE WS-IDADE-CALCULADA =
+               WS-ANO-HOJE - FUNCIONARIO-DT-NASC-ANO.
+           IF WS-MES-HOJE < FUNCIONARIO-DT-NASC-MES
+               OR (WS-MES-HOJE = FUNCIONARIO-DT-NASC-MES AND
+                   WS-DIA-HOJE < FUNCIONARIO-DT-NASC-DIA)
+               SUBTRACT 1 FROM WS-IDADE-CALCULADA
+           END-IF.
+
+       VALIDAR-IDADE-MINIMA.
+           PERFORM CALCULAR-IDADE-ATUAL.
+           IF WS-IDADE-CALCULADA >= WS-IDADE-MINIMA
+               MOVE "S" TO WS-IDADE-OK
+           ELSE
+               DISPLAY "ERRO: IDADE MINIMA PARA CONTRATACAO E "
+                   WS-IDADE-MINIMA " ANOS"
+               MOVE "N" TO WS-IDADE-OK
+           END-IF.
