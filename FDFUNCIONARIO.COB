@@ -0,0 +1,24 @@
+      *> FDFUNCIONARIO TAB - FILE DESCRIPTION FOR THE EMPLOYEE MASTER
+      *> COPIED INTO ANY PROGRAM THAT OPENS ARQUIVO-FUNCIONARIO.
+       FD  ARQUIVO-FUNCIONARIO
+           LABEL RECORD STANDARD.
+       01  FUNCIONARIO-REGISTRO.
+           05  FUNCIONARIO-CODIGO     PIC 9(03).
+           05  FUNCIONARIO-NOME       PIC X(30).
+           05  FUNCIONARIO-ENDERECO   PIC X(40).
+           05  FUNCIONARIO-TELEFONE   PIC X(15).
+           05  FUNCIONARIO-EMAIL      PIC X(40).
+           05  FUNCIONARIO-HOBBY      PIC X(20).
+           05  FUNCIONARIO-SALARIO    PIC 9(04)V9(02).
+           05  FUNCIONARIO-DT-ADMISSAO.
+               10  FUNCIONARIO-DT-ADM-ANO  PIC 9(04).
+               10  FUNCIONARIO-DT-ADM-MES  PIC 9(02).
+               10  FUNCIONARIO-DT-ADM-DIA  PIC 9(02).
+           05  FUNCIONARIO-DEPARTAMENTO PIC X(15).
+           05  FUNCIONARIO-DT-NASCIMENTO.
+               10  FUNCIONARIO-DT-NASC-ANO PIC 9(04).
+               10  FUNCIONARIO-DT-NASC-MES PIC 9(02).
+               10  FUNCIONARIO-DT-NASC-DIA PIC 9(02).
+           05  FUNCIONARIO-STATUS      PIC X(01).
+               88  FUNCIONARIO-ATIVO           VALUE "A".
+               88  FUNCIONARIO-INATIVO         VALUE "I".
