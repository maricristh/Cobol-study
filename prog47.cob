@@ -0,0 +1,193 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.PROG47.
+      *> PROGRAMA DE REAJUSTE SALARIAL EM LOTE
+      *> APLICA UM PERCENTUAL OU VALOR FIXO DE AUMENTO SOBRE O SALARIO
+      *> DE CADA FUNCIONARIO ATIVO, IMPRIMINDO O SALARIO ANTES/DEPOIS
+      *> E O IMPACTO TOTAL NA FOLHA DE PAGAMENTO
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> SELFUNCIONARIO TAB
+           COPY "SELFUNCIONARIO.COB".
+      *> SELCHECKPONTO TAB
+           COPY "SELCHECKPONTO.COB".
+           DATA DIVISION.
+           FILE SECTION.
+      *> FDFUNCIONARIO TAB
+           COPY "FDFUNCIONARIO.COB".
+      *> FDCHECKPONTO TAB
+           COPY "FDCHECKPONTO.COB".
+
+       WORKING-STORAGE SECTION.
+       01  FIM-DO-ARQUIVO    PIC X(01) VALUE "N".
+           88  ACABOU-ARQUIVO        VALUE "S".
+      *> WSCHECKPONTO TAB
+           COPY "WSCHECKPONTO.COB".
+       01  WS-REGISTROS-NO-PASSO PIC 9(02) VALUE ZERO.
+
+       01  WS-TIPO-REAJUSTE  PIC X(01).
+           88  REAJUSTE-PERCENTUAL   VALUE "P".
+           88  REAJUSTE-VALOR-FIXO   VALUE "V".
+       01  WS-PERC-REAJUSTE  PIC 9(02)V9(02).
+       01  WS-VALOR-REAJUSTE PIC 9(04)V9(02).
+
+       01  WS-SALARIO-ANTERIOR PIC 9(04)V9(02).
+       01  WS-SALARIO-NOVO      PIC 9(04)V9(02).
+       01  WS-REAJUSTE-OK       PIC X(01) VALUE "N".
+           88  REAJUSTE-CALCULADO   VALUE "S".
+       01  WS-TOTAL-REAJUSTADOS PIC 9(05) VALUE ZEROS.
+       01  WS-TOTAL-REJEITADOS  PIC 9(05) VALUE ZEROS.
+       01  WS-TOTAL-ANTERIOR    PIC 9(07)V9(02) VALUE ZEROS.
+       01  WS-TOTAL-NOVO        PIC 9(07)V9(02) VALUE ZEROS.
+       01  WS-TOTAL-IMPACTO     PIC S9(07)V9(02) VALUE ZEROS.
+
+      *> VALORES EDITADOS C/ PONTO E SIMBOLO DE MOEDA PARA IMPRESSAO
+       01  WS-SALARIO-ANTERIOR-IMP.
+           05  FILLER                PIC X(02) VALUE "R$".
+           05  WS-SALARIO-ANTERIOR-EDIT PIC ZZZ9.99.
+       01  WS-SALARIO-NOVO-IMP.
+           05  FILLER                PIC X(02) VALUE "R$".
+           05  WS-SALARIO-NOVO-EDIT  PIC ZZZ9.99.
+       01  WS-TOTAL-ANTERIOR-IMP.
+           05  FILLER                PIC X(02) VALUE "R$".
+           05  WS-TOTAL-ANTERIOR-EDIT PIC ZZZZZZ9.99.
+       01  WS-TOTAL-NOVO-IMP.
+           05  FILLER                PIC X(02) VALUE "R$".
+           05  WS-TOTAL-NOVO-EDIT    PIC ZZZZZZ9.99.
+       01  WS-TOTAL-IMPACTO-IMP.
+           05  FILLER                PIC X(02) VALUE "R$".
+           05  WS-TOTAL-IMPACTO-EDIT PIC ZZZZZZ9.99.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           MOVE "PROG47" TO WS-CKPT-PROGRAMA.
+           DISPLAY "===== REAJUSTE SALARIAL EM LOTE =====".
+           PERFORM INFORMAR-TIPO-REAJUSTE.
+           OPEN I-O ARQUIVO-FUNCIONARIO.
+           OPEN I-O ARQUIVO-CHECKPOINT.
+           PERFORM CKPT-LER-PONTO-DE-PARTIDA.
+           PERFORM LER-PROXIMO-REGISTRO.
+           PERFORM PULAR-REGISTROS-JA-REAJUSTADOS
+               WS-CKPT-ULTIMO-REG TIMES.
+           PERFORM REAJUSTAR-REGISTRO
+               UNTIL ACABOU-ARQUIVO OR CKPT-DEVE-PARAR.
+           CLOSE ARQUIVO-FUNCIONARIO.
+           IF CKPT-DEVE-PARAR
+               DISPLAY "REAJUSTE INTERROMPIDO PELO OPERADOR, PONTO "
+                   "GRAVADO"
+           ELSE
+               PERFORM CKPT-LIMPAR-PONTO
+               COMPUTE WS-TOTAL-IMPACTO =
+                   WS-TOTAL-NOVO - WS-TOTAL-ANTERIOR
+               MOVE WS-TOTAL-ANTERIOR TO WS-TOTAL-ANTERIOR-EDIT
+               MOVE WS-TOTAL-NOVO     TO WS-TOTAL-NOVO-EDIT
+               MOVE WS-TOTAL-IMPACTO  TO WS-TOTAL-IMPACTO-EDIT
+               DISPLAY " "
+               DISPLAY "===== TOTAIS DO REAJUSTE ====="
+               DISPLAY "FUNCIONARIOS REAJUSTADOS: "
+                   WS-TOTAL-REAJUSTADOS
+               DISPLAY "FUNCIONARIOS REJEITADOS.: "
+                   WS-TOTAL-REJEITADOS
+               DISPLAY "FOLHA ANTERIOR..........: "
+                   WS-TOTAL-ANTERIOR-IMP
+               DISPLAY "FOLHA NOVA...............: "
+                   WS-TOTAL-NOVO-IMP
+               DISPLAY "IMPACTO TOTAL............: "
+                   WS-TOTAL-IMPACTO-IMP
+           END-IF.
+           CLOSE ARQUIVO-CHECKPOINT.
+       PROGRAM-DONE.
+        GOBACK.
+
+       INFORMAR-TIPO-REAJUSTE.
+           DISPLAY "(P) REAJUSTE PERCENTUAL  (V) VALOR FIXO POR "
+               "FUNCIONARIO".
+           ACCEPT WS-TIPO-REAJUSTE.
+           EVALUATE TRUE
+               WHEN REAJUSTE-PERCENTUAL
+                   DISPLAY "INFORME O PERCENTUAL DE AUMENTO (EX: "
+                       "10.00 PARA 10%): "
+                   ACCEPT WS-PERC-REAJUSTE
+               WHEN REAJUSTE-VALOR-FIXO
+                   DISPLAY "INFORME O VALOR FIXO DE AUMENTO: "
+                   ACCEPT WS-VALOR-REAJUSTE
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA, ASSUMINDO VALOR FIXO ZERO"
+                   MOVE "V" TO WS-TIPO-REAJUSTE
+                   MOVE ZERO TO WS-VALOR-REAJUSTE
+           END-EVALUATE.
+
+       LER-PROXIMO-REGISTRO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD
+               AT END
+                   MOVE "S" TO FIM-DO-ARQUIVO
+           END-READ.
+
+       PULAR-REGISTROS-JA-REAJUSTADOS.
+           PERFORM LER-PROXIMO-REGISTRO.
+
+       REAJUSTAR-REGISTRO.
+           IF FUNCIONARIO-ATIVO
+               PERFORM CALCULAR-NOVO-SALARIO
+               IF REAJUSTE-CALCULADO
+                   PERFORM GRAVAR-NOVO-SALARIO
+               END-IF
+           END-IF.
+           ADD 1 TO WS-CKPT-ULTIMO-REG.
+           ADD 1 TO WS-REGISTROS-NO-PASSO.
+           IF WS-REGISTROS-NO-PASSO >= 10
+               MOVE ZERO TO WS-REGISTROS-NO-PASSO
+               PERFORM CKPT-CONFIRMAR-CONTINUACAO
+           END-IF.
+           IF NOT CKPT-DEVE-PARAR
+               PERFORM LER-PROXIMO-REGISTRO
+           END-IF.
+
+       CALCULAR-NOVO-SALARIO.
+           MOVE FUNCIONARIO-SALARIO TO WS-SALARIO-ANTERIOR.
+           MOVE "S" TO WS-REAJUSTE-OK.
+           EVALUATE TRUE
+               WHEN REAJUSTE-PERCENTUAL
+                   COMPUTE WS-SALARIO-NOVO ROUNDED =
+                       WS-SALARIO-ANTERIOR *
+                       (1 + (WS-PERC-REAJUSTE / 100))
+                       ON SIZE ERROR
+                           PERFORM REJEITAR-REAJUSTE-ESTOURADO
+                   END-COMPUTE
+               WHEN OTHER
+                   COMPUTE WS-SALARIO-NOVO =
+                       WS-SALARIO-ANTERIOR + WS-VALOR-REAJUSTE
+                       ON SIZE ERROR
+                           PERFORM REJEITAR-REAJUSTE-ESTOURADO
+                   END-COMPUTE
+           END-EVALUATE.
+
+       REJEITAR-REAJUSTE-ESTOURADO.
+           DISPLAY "ERRO AO REAJUSTAR O CODIGO " FUNCIONARIO-CODIGO
+               ": NOVO SALARIO EXCEDE O LIMITE REPRESENTAVEL".
+           MOVE "N" TO WS-REAJUSTE-OK.
+           ADD 1 TO WS-TOTAL-REJEITADOS.
+
+       GRAVAR-NOVO-SALARIO.
+           MOVE WS-SALARIO-NOVO TO FUNCIONARIO-SALARIO.
+           REWRITE FUNCIONARIO-REGISTRO
+               INVALID KEY
+                   DISPLAY "ERRO AO REAJUSTAR O CODIGO "
+                       FUNCIONARIO-CODIGO
+               NOT INVALID KEY
+                   PERFORM EXIBIR-REAJUSTE
+                   ADD 1 TO WS-TOTAL-REAJUSTADOS
+                   ADD WS-SALARIO-ANTERIOR TO WS-TOTAL-ANTERIOR
+                   ADD WS-SALARIO-NOVO     TO WS-TOTAL-NOVO
+           END-REWRITE.
+
+       EXIBIR-REAJUSTE.
+           MOVE WS-SALARIO-ANTERIOR TO WS-SALARIO-ANTERIOR-EDIT.
+           MOVE WS-SALARIO-NOVO     TO WS-SALARIO-NOVO-EDIT.
+           DISPLAY "CODIGO: " FUNCIONARIO-CODIGO
+               "  NOME: " FUNCIONARIO-NOME.
+           DISPLAY "  SALARIO ANTERIOR.: " WS-SALARIO-ANTERIOR-IMP.
+           DISPLAY "  SALARIO NOVO.....: " WS-SALARIO-NOVO-IMP.
+
+      *> PDCHECKPONTO TAB
+           COPY "PDCHECKPONTO.COB".
