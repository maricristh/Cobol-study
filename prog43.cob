@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.PROG43.
+      *> PROGRAMA DE RELATORIO DE ENDERECOS DUPLICADOS
+      *> ORDENA O ARQUIVO DE FUNCIONARIOS POR ENDERECO E LISTA QUALQUER
+      *> ENDERECO COMPARTILHADO POR MAIS DE UM FUNCIONARIO-CODIGO
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> SELFUNCIONARIO TAB
+           COPY "SELFUNCIONARIO.COB".
+           SELECT WORK-ORDENACAO ASSIGN TO "WORKENDERECO".
+
+           DATA DIVISION.
+           FILE SECTION.
+      *> FDFUNCIONARIO TAB
+           COPY "FDFUNCIONARIO.COB".
+
+       SD  WORK-ORDENACAO.
+       01  WORK-REGISTRO.
+           05  WORK-ENDERECO     PIC X(40).
+           05  WORK-CODIGO       PIC 9(03).
+           05  WORK-NOME         PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  FIM-DO-ARQUIVO    PIC X(01) VALUE "N".
+           88  ACABOU-ARQUIVO        VALUE "S".
+       01  FIM-ORDENACAO     PIC X(01) VALUE "N".
+           88  ACABOU-ORDENACAO      VALUE "S".
+       01  WS-ENDERECO-ANTERIOR PIC X(40) VALUE SPACES.
+       01  WS-QTD-REPETICOES PIC 9(02) VALUE ZERO.
+       01  WS-IDX            PIC 9(02).
+       01  WS-TOTAL-GRUPOS   PIC 9(03) VALUE ZEROS.
+       01  WS-CODIGOS-TABELA.
+           05  WS-CODIGOS OCCURS 50 TIMES PIC 9(03).
+       01  WS-NOMES-TABELA.
+           05  WS-NOMES   OCCURS 50 TIMES PIC X(30).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           DISPLAY "===== RELATORIO DE ENDERECOS DUPLICADOS =====".
+           SORT WORK-ORDENACAO ON ASCENDING KEY WORK-ENDERECO
+               INPUT PROCEDURE IS CARREGAR-PARA-ORDENACAO
+               OUTPUT PROCEDURE IS PROCESSAR-ORDENADO.
+           IF WS-TOTAL-GRUPOS = ZERO
+               DISPLAY "NENHUM ENDERECO DUPLICADO ENCONTRADO"
+           END-IF.
+       PROGRAM-DONE.
+        GOBACK.
+
+       CARREGAR-PARA-ORDENACAO.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           PERFORM LER-PROXIMO-REGISTRO.
+           PERFORM LIBERAR-REGISTRO-ORDENACAO UNTIL ACABOU-ARQUIVO.
+           CLOSE ARQUIVO-FUNCIONARIO.
+
+       LER-PROXIMO-REGISTRO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD
+               AT END
+                   MOVE "S" TO FIM-DO-ARQUIVO
+           END-READ.
+
+       LIBERAR-REGISTRO-ORDENACAO.
+      *> FUNCIONARIO INATIVO (EXCLUSAO LOGICA) NAO ENTRA NO RELATORIO
+           IF FUNCIONARIO-ATIVO
+               MOVE FUNCIONARIO-ENDERECO TO WORK-ENDERECO
+               MOVE FUNCIONARIO-CODIGO   TO WORK-CODIGO
+               MOVE FUNCIONARIO-NOME     TO WORK-NOME
+               RELEASE WORK-REGISTRO
+           END-IF.
+           PERFORM LER-PROXIMO-REGISTRO.
+
+       PROCESSAR-ORDENADO.
+           MOVE "N" TO FIM-ORDENACAO.
+           MOVE SPACES TO WS-ENDERECO-ANTERIOR.
+           MOVE ZERO TO WS-QTD-REPETICOES.
+           PERFORM RETORNAR-PROXIMO-ORDENADO.
+           PERFORM TRATAR-REGISTRO-ORDENADO UNTIL ACABOU-ORDENACAO.
+           PERFORM VERIFICAR-GRUPO-DUPLICADO.
+
+       RETORNAR-PROXIMO-ORDENADO.
+           RETURN WORK-ORDENACAO
+               AT END
+                   MOVE "S" TO FIM-ORDENACAO
+           END-RETURN.
+
+       TRATAR-REGISTRO-ORDENADO.
+           IF WORK-ENDERECO NOT = WS-ENDERECO-ANTERIOR
+               PERFORM VERIFICAR-GRUPO-DUPLICADO
+               MOVE WORK-ENDERECO TO WS-ENDERECO-ANTERIOR
+               MOVE ZERO TO WS-QTD-REPETICOES
+           END-IF.
+           ADD 1 TO WS-QTD-REPETICOES.
+           IF WS-QTD-REPETICOES <= 50
+               MOVE WORK-CODIGO TO WS-CODIGOS(WS-QTD-REPETICOES)
+               MOVE WORK-NOME   TO WS-NOMES(WS-QTD-REPETICOES)
+           END-IF.
+           PERFORM RETORNAR-PROXIMO-ORDENADO.
+
+       VERIFICAR-GRUPO-DUPLICADO.
+           IF WS-QTD-REPETICOES > 1
+               ADD 1 TO WS-TOTAL-GRUPOS
+               DISPLAY " "
+               DISPLAY "ENDERECO DUPLICADO: " WS-ENDERECO-ANTERIOR
+               PERFORM EXIBIR-CODIGOS-DUPLICADOS
+                   VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-QTD-REPETICOES
+           END-IF.
+
+       EXIBIR-CODIGOS-DUPLICADOS.
+           DISPLAY "   CODIGO: " WS-CODIGOS(WS-IDX)
+               "  NOME: " WS-NOMES(WS-IDX).
