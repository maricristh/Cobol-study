@@ -0,0 +1,9 @@
+      *> WSCHECKPONTO TAB - WORKING-STORAGE FOR THE CHECKPOINT FACILITY
+      *> COPIED INTO ANY PROGRAM THAT ALSO COPIES SELCHECKPONTO.COB /
+      *> FDCHECKPONTO.COB. SEE PDCHECKPONTO.COB FOR THE PARAGRAPHS THAT
+      *> OPERATE ON THESE FIELDS.
+       01  WS-CKPT-PROGRAMA    PIC X(08).
+       01  WS-CKPT-ULTIMO-REG  PIC 9(05) VALUE ZERO.
+       01  WS-CKPT-RESPOSTA    PIC X(01).
+       01  WS-CKPT-PARAR       PIC X(01) VALUE "N".
+           88  CKPT-DEVE-PARAR        VALUE "S".
