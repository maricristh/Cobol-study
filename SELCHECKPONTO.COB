@@ -0,0 +1,7 @@
+      *> SELCHECKPONTO TAB - SELECT CLAUSE FOR THE BATCH CHECKPOINT FILE
+      *> COPIED INTO ANY LONG-RUNNING BATCH PROGRAM THAT WANTS TO
+      *> OFFER A SAFE STOP/RESUME POINT BETWEEN MAJOR STEPS.
+           SELECT ARQUIVO-CHECKPOINT ASSIGN TO "CHECKPOINT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-PROGRAMA.
