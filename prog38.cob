@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.PROG38.
+      *> PROGRAMA PARA LISTAR OS FUNCIONARIOS DO ARQUIVO INDEXADO
+      *> IMPRIME CODIGO/NOME/ENDERECO/TELEFONE COM CABECALHO DE PAGINA
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> SELFUNCIONARIO TAB
+           COPY "SELFUNCIONARIO.COB".
+           DATA DIVISION.
+           FILE SECTION.
+      *> FDFUNCIONARIO TAB
+           COPY "FDFUNCIONARIO.COB".
+
+       WORKING-STORAGE SECTION.
+       01  FIM-DO-ARQUIVO    PIC X(01) VALUE "N".
+           88  ACABOU-ARQUIVO        VALUE "S".
+       01  WS-LINHAS-PAGINA  PIC 9(02) VALUE 20.
+       01  WS-LINHA-ATUAL    PIC 9(02) VALUE 99.
+       01  WS-PAGINA         PIC 9(03) VALUE ZEROS.
+       01  WS-TOTAL-FUNCS    PIC 9(05) VALUE ZEROS.
+
+       01  CABECALHO-1.
+           05  FILLER        PIC X(20) VALUE "RELATORIO DE FUNCION".
+           05  FILLER        PIC X(10) VALUE "ARIOS PAG.".
+           05  CAB-PAGINA    PIC ZZ9.
+       01  CABECALHO-2.
+           05  FILLER        PIC X(08) VALUE "CODIGO".
+           05  FILLER        PIC X(32) VALUE "NOME".
+           05  FILLER        PIC X(40) VALUE "ENDERECO".
+           05  FILLER        PIC X(15) VALUE "TELEFONE".
+
+       01  LINHA-DETALHE.
+           05  DET-CODIGO    PIC ZZ9.
+           05  FILLER        PIC X(05) VALUE SPACES.
+           05  DET-NOME      PIC X(30).
+           05  FILLER        PIC X(02) VALUE SPACES.
+           05  DET-ENDERECO  PIC X(40).
+           05  FILLER        PIC X(02) VALUE SPACES.
+           05  DET-TELEFONE  PIC X(15).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           PERFORM LER-PROXIMO-REGISTRO.
+           PERFORM IMPRIMIR-REGISTRO UNTIL ACABOU-ARQUIVO.
+           DISPLAY " ".
+           DISPLAY "TOTAL DE FUNCIONARIOS: " WS-TOTAL-FUNCS.
+           CLOSE ARQUIVO-FUNCIONARIO.
+       PROGRAM-DONE.
+        GOBACK.
+
+       LER-PROXIMO-REGISTRO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD
+               AT END
+                   MOVE "S" TO FIM-DO-ARQUIVO
+           END-READ.
+
+       IMPRIMIR-REGISTRO.
+      *> FUNCIONARIO INATIVO (EXCLUSAO LOGICA) NAO ENTRA NO RELATORIO
+           IF FUNCIONARIO-ATIVO
+               IF WS-LINHA-ATUAL >= WS-LINHAS-PAGINA
+                   PERFORM IMPRIMIR-CABECALHO
+               END-IF
+
+               MOVE FUNCIONARIO-CODIGO   TO DET-CODIGO
+               MOVE FUNCIONARIO-NOME     TO DET-NOME
+               MOVE FUNCIONARIO-ENDERECO TO DET-ENDERECO
+               MOVE FUNCIONARIO-TELEFONE TO DET-TELEFONE
+               DISPLAY LINHA-DETALHE
+
+               ADD 1 TO WS-LINHA-ATUAL
+               ADD 1 TO WS-TOTAL-FUNCS
+           END-IF.
+           PERFORM LER-PROXIMO-REGISTRO.
+
+       IMPRIMIR-CABECALHO.
+           ADD 1 TO WS-PAGINA.
+           MOVE WS-PAGINA TO CAB-PAGINA.
+           DISPLAY " ".
+           DISPLAY CABECALHO-1.
+           DISPLAY CABECALHO-2.
+           DISPLAY "----------------------------------------------".
+           MOVE ZEROS TO WS-LINHA-ATUAL.
